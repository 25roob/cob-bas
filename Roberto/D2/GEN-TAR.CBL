@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN-TAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAR-TAB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLA-TAR-TAB
+           FILE STATUS IS WKS-STAT-TAR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAR-TAB.
+           COPY TARTAB.
+
+       WORKING-STORAGE SECTION.
+       77 WKS-FIN            PIC 9.
+       77 WKS-DESC           PIC X.
+       77 WKS-STAT-TAR       PIC XX.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+      *    ABRIR EL ARCHIVO DE TARIFAS EXISTENTE.
+      *    SI NO EXISTE TODAVIA, CREARLO.
+           OPEN I-O TAR-TAB.
+           IF WKS-STAT-TAR = "35"
+               OPEN OUTPUT TAR-TAB
+               CLOSE TAR-TAB
+               OPEN I-O TAR-TAB.
+
+       2000-PROCESO.
+           DISPLAY "CLAVE DE TARJETA A AGREGAR/MODIFICAR:"
+               LINE 10 POSITION 05.
+           ACCEPT CLA-TAR-TAB LINE 10 POSITION 45.
+
+           READ TAR-TAB
+               INVALID KEY
+                   DISPLAY "CLAVE NUEVA, SE AGREGARA"
+                       LINE 11 POSITION 05
+               NOT INVALID KEY
+                   DISPLAY "TARIFA ACTUAL:" LINE 11 POSITION 05
+                   DISPLAY NOM-TAR-TAB LINE 11 POSITION 25
+                   DISPLAY ANUA-TAB LINE 11 POSITION 50
+           END-READ.
+
+           DISPLAY "NOMBRE DE LA TARJETA:" LINE 13 POSITION 05.
+           ACCEPT NOM-TAR-TAB LINE 13 POSITION 33.
+           DISPLAY "ANUALIDAD:" LINE 14 POSITION 05.
+           ACCEPT ANUA-TAB LINE 14 POSITION 33.
+
+           WRITE REG-TAR-TAB
+               INVALID KEY
+                   REWRITE REG-TAR-TAB.
+
+           DISPLAY
+               "DESEA AGREGAR/MODIFICAR OTRA TARIFA?:(S/N)"
+                   LINE 17 POSITION 05.
+           ACCEPT WKS-DESC LINE 17 POSITION 50.
+           IF WKS-DESC = "N"
+               MOVE 1 TO WKS-FIN.
+
+       3000-FIN.
+           CLOSE TAR-TAB.
