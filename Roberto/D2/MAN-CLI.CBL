@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAN-CLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-INDR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE
+           FILE STATUS IS WKS-STAT-CLI.
+           SELECT TAR-TAB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLA-TAR-TAB
+           FILE STATUS IS WKS-STAT-TAR.
+           SELECT HIST-CLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CNT-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-CNT-CLI
+           FILE STATUS IS WKS-STAT-CNT.
+           SELECT LOCK-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-LOCK-CLI
+           FILE STATUS IS WKS-STAT-LCK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLI-INDR.
+           COPY REGCLI.
+
+       FD TAR-TAB.
+           COPY TARTAB.
+
+       FD HIST-CLI.
+           COPY AUDREG.
+
+       FD CNT-CLI.
+           COPY CNTCLI.
+
+       FD LOCK-CLI.
+           COPY LCKCLI.
+
+       WORKING-STORAGE SECTION.
+       77 WKS-FIN            PIC 9.
+       77 WKS-DESC           PIC X.
+       77 WKS-OPCION         PIC 9.
+       77 WKS-STAT-CLI       PIC XX.
+       77 WKS-STAT-TAR       PIC XX.
+       77 WKS-STAT-CNT       PIC XX.
+       77 WKS-STAT-LCK       PIC XX.
+       77 WKS-CLA-OK         PIC 9.
+       77 WKS-OPERADOR       PIC X(08).
+       77 WKS-ACCION         PIC X.
+       77 WKS-CNT-INICIAL    PIC 9(03).
+       77 WKS-FIN-CNT        PIC 9.
+       01 WKS-REG-ANTES      PIC X(99).
+
+       01 WKS-HOY.
+           03 WKS-HOY-ANO    PIC 9(04).
+           03 WKS-HOY-MES    PIC 9(02).
+           03 WKS-HOY-DIA    PIC 9(02).
+       01 WKS-AHORA.
+           03 WKS-AHORA-HOR  PIC 9(02).
+           03 WKS-AHORA-MIN  PIC 9(02).
+           03 WKS-AHORA-SEG  PIC 9(02).
+           03 FILLER         PIC 9(04).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+      *    VERIFICAR Y TOMAR EL LOCK ANTES DE ABRIR NINGUN ARCHIVO
+      *    COMPARTIDO, PARA QUE DOS OPERADORES NO PUEDAN ABRIR
+      *    CLI-INDR AL MISMO TIEMPO.
+           OPEN I-O LOCK-CLI.
+           IF WKS-STAT-LCK = "35"
+               OPEN OUTPUT LOCK-CLI
+               MOVE 1 TO COD-LOCK-CLI
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               WRITE REG-LOCK-CLI
+               CLOSE LOCK-CLI
+               OPEN I-O LOCK-CLI.
+           MOVE 1 TO COD-LOCK-CLI.
+           READ LOCK-CLI
+               INVALID KEY MOVE 0 TO LOCK-ACTIVO.
+           IF LOCK-ACTIVO = 1
+               DISPLAY "ARCHIVO DE CLIENTES EN USO POR " LOCK-PROGRAMA
+               DISPLAY "REINTENTE MAS TARDE."
+               CLOSE LOCK-CLI
+               STOP RUN.
+           MOVE 1 TO LOCK-ACTIVO.
+           MOVE "MAN-CLI" TO LOCK-PROGRAMA.
+           REWRITE REG-LOCK-CLI.
+
+           OPEN I-O CLI-INDR.
+           IF WKS-STAT-CLI = "35"
+               DISPLAY "NO EXISTE EL ARCHIVO DE CLIENTES (CLI-INDR)."
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               REWRITE REG-LOCK-CLI
+               CLOSE LOCK-CLI
+               STOP RUN.
+
+           OPEN INPUT TAR-TAB.
+           IF WKS-STAT-TAR = "35"
+               DISPLAY "NO EXISTE EL ARCHIVO DE TARIFAS (TAR-TAB)."
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               REWRITE REG-LOCK-CLI
+               CLOSE CLI-INDR LOCK-CLI
+               STOP RUN.
+
+           OPEN EXTEND HIST-CLI.
+
+           OPEN I-O CNT-CLI.
+           IF WKS-STAT-CNT = "35"
+               PERFORM 1010-CUENTA-CLIENTES-EXISTENTES
+               OPEN OUTPUT CNT-CLI
+               MOVE 1 TO COD-CNT-CLI
+               MOVE WKS-CNT-INICIAL TO CNT-CLI-ACT
+               WRITE REG-CNT-CLI
+               CLOSE CNT-CLI
+               OPEN I-O CNT-CLI.
+           MOVE 1 TO COD-CNT-CLI.
+           READ CNT-CLI
+               INVALID KEY MOVE 0 TO CNT-CLI-ACT.
+
+           DISPLAY "CLAVE DE OPERADOR:" LINE 08 POSITION 05.
+           ACCEPT WKS-OPERADOR LINE 08 POSITION 33.
+
+       1010-CUENTA-CLIENTES-EXISTENTES.
+      *    CONTAR LOS REGISTROS YA EXISTENTES EN CLI-INDR PARA NO
+      *    ARRANCAR CNT-CLI EN CERO CUANDO YA HAY UNA CARTERA DE
+      *    CLIENTES CAPTURADA ANTES DE QUE CNT-CLI EXISTIERA.
+           MOVE 0 TO WKS-CNT-INICIAL.
+           MOVE ZEROES TO ID-CLIENTE.
+           START CLI-INDR KEY IS GREATER THAN OR EQUAL TO ID-CLIENTE
+               INVALID KEY MOVE 1 TO WKS-FIN-CNT
+           END-START.
+           IF WKS-STAT-CLI = "00"
+               MOVE 0 TO WKS-FIN-CNT
+               PERFORM UNTIL WKS-FIN-CNT = 1
+                   READ CLI-INDR NEXT
+                       AT END MOVE 1 TO WKS-FIN-CNT
+                       NOT AT END ADD 1 TO WKS-CNT-INICIAL
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESO.
+           DISPLAY "ID-CLIENTE A MODIFICAR:" LINE 10 POSITION 05.
+           ACCEPT ID-CLIENTE LINE 10 POSITION 40.
+
+           READ CLI-INDR
+               INVALID KEY
+                   DISPLAY "NO EXISTE ESE ID" LINE 11 POSITION 05
+               NOT INVALID KEY
+                   MOVE REG-CLI TO WKS-REG-ANTES
+                   PERFORM 2100-MENU-ACCION
+           END-READ.
+
+           DISPLAY
+               "DESEA PROCESAR OTRO REGISTRO?(S/N)" LINE 21 POSITION 05.
+           ACCEPT WKS-DESC LINE 21 POSITION 43.
+           IF WKS-DESC = "N"
+               MOVE 1 TO WKS-FIN.
+
+       2100-MENU-ACCION.
+           DISPLAY NOM-CLI LINE 12 POSITION 05.
+           DISPLAY NOM-TAR LINE 13 POSITION 05.
+
+           DISPLAY "1) MODIFICAR NOMBRE" LINE 15 POSITION 05.
+           DISPLAY "2) MODIFICAR CLAVE DE TARJETA" LINE 16 POSITION 05.
+           DISPLAY "3) ELIMINAR REGISTRO" LINE 17 POSITION 05.
+           DISPLAY "4) NO HACER NADA" LINE 18 POSITION 05.
+           DISPLAY "ELEGIR OPCION:" LINE 19 POSITION 05.
+           ACCEPT WKS-OPCION LINE 19 POSITION 25.
+
+           IF WKS-OPCION = 1
+               PERFORM 2200-MODIFICA-NOMBRE
+           ELSE IF WKS-OPCION = 2
+               PERFORM 2300-MODIFICA-TARJETA
+               ELSE IF WKS-OPCION = 3
+                   PERFORM 2400-ELIMINA-REGISTRO.
+
+       2200-MODIFICA-NOMBRE.
+           DISPLAY "NUEVO NOMBRE DEL CLIENTE:" LINE 12 POSITION 05.
+           ACCEPT NOMBRE LINE 12 POSITION 33.
+           DISPLAY "NUEVO APELLIDO PATERNO:" LINE 13 POSITION 05.
+           ACCEPT APE-PAT LINE 13 POSITION 33.
+           DISPLAY "NUEVO APELLIDO MATERNO:" LINE 14 POSITION 05.
+           ACCEPT APE-MAT LINE 14 POSITION 33.
+           REWRITE REG-CLI
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR" LINE 13 POSITION 05
+               NOT INVALID KEY
+                   MOVE "C" TO WKS-ACCION
+                   PERFORM 8000-ESCRIBE-HIST
+           END-REWRITE.
+
+       2300-MODIFICA-TARJETA.
+           MOVE 0 TO WKS-CLA-OK.
+           PERFORM 2310-CAPTURA-CLA-TAR UNTIL WKS-CLA-OK = 1.
+           REWRITE REG-CLI
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR" LINE 13 POSITION 05
+               NOT INVALID KEY
+                   MOVE "C" TO WKS-ACCION
+                   PERFORM 8000-ESCRIBE-HIST
+           END-REWRITE.
+
+       2310-CAPTURA-CLA-TAR.
+           DISPLAY "NUEVA CLAVE DE LA TARJETA:" LINE 12 POSITION 05.
+           ACCEPT CLA-TAR LINE 12 POSITION 35.
+
+           MOVE CLA-TAR TO CLA-TAR-TAB.
+           READ TAR-TAB
+               INVALID KEY
+                   DISPLAY "CLAVE DE TARJETA INVALIDA, REINTENTE"
+                       LINE 12 POSITION 45
+                   MOVE 0 TO WKS-CLA-OK
+               NOT INVALID KEY
+                   MOVE NOM-TAR-TAB TO NOM-TAR
+                   MOVE ANUA-TAB TO ANUA
+                   MOVE 1 TO WKS-CLA-OK
+           END-READ.
+
+       2400-ELIMINA-REGISTRO.
+           DISPLAY "CONFIRMA ELIMINAR ESTE REGISTRO?:(S/N)"
+               LINE 12 POSITION 05.
+           ACCEPT WKS-DESC LINE 12 POSITION 50.
+           IF WKS-DESC = "S"
+               DELETE CLI-INDR
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ELIMINAR" LINE 13 POSITION 05
+                   NOT INVALID KEY
+                       MOVE "D" TO WKS-ACCION
+                       PERFORM 8000-ESCRIBE-HIST
+                       SUBTRACT 1 FROM CNT-CLI-ACT
+                       REWRITE REG-CNT-CLI
+               END-DELETE.
+
+       8000-ESCRIBE-HIST.
+           ACCEPT WKS-HOY FROM DATE YYYYMMDD.
+           ACCEPT WKS-AHORA FROM TIME.
+
+           MOVE WKS-OPERADOR    TO HIST-OPERADOR.
+           MOVE WKS-HOY         TO HIST-FECHA.
+           MOVE WKS-AHORA-HOR   TO HIST-HORA (1:2).
+           MOVE WKS-AHORA-MIN   TO HIST-HORA (3:2).
+           MOVE WKS-AHORA-SEG   TO HIST-HORA (5:2).
+           MOVE WKS-ACCION      TO HIST-ACCION.
+           MOVE ID-CLIENTE      TO HIST-ID-CLIENTE.
+           MOVE WKS-REG-ANTES   TO HIST-ANTES.
+           IF WKS-ACCION = "D"
+               MOVE SPACES TO HIST-DESPUES
+           ELSE
+               MOVE REG-CLI TO HIST-DESPUES.
+           WRITE REG-HIST.
+
+       3000-FIN.
+           MOVE 0 TO LOCK-ACTIVO.
+           MOVE SPACES TO LOCK-PROGRAMA.
+           REWRITE REG-LOCK-CLI.
+           CLOSE CLI-INDR.
+           CLOSE TAR-TAB.
+           CLOSE HIST-CLI.
+           CLOSE CNT-CLI.
+           CLOSE LOCK-CLI.
