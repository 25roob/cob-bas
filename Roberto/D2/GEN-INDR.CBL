@@ -1,73 +1,300 @@
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. GEN-INDR.
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	       SELECT CLI-INDR ASSIGN TO DISK
-		   ORGANIZATION IS INDEXED
-		   ACCESS MODE IS RANDOM
-		   RECORD KEY IS ID-CLIENTE.
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD CLI-INDR.
-      *
-	   01 REG-CLI.
-	       03 ID-CLIENTE PIC 9(03).
-		   03 NOM-CLI    PIC X(30).
-		   03 CLA-TAR    PIC 9.
-		   03 NOM-TAR    PIC X(20).
-		   03 ANUA       PIC 9(05)V99.
-		   03 FEC-ING    PIC 9(08).
-	   
-	   WORKING-STORAGE SECTION.
-	   77 WKS-FIN            PIC 9.
-	   77 WKS-DESC           PIC X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO.
-	       PERFORM 1000-INICIO.
-		   PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
-		   PERFORM 3000-FIN.
-		   STOP RUN.
-		   
-	   1000-INICIO.
-      *    CREAR ARCHIVO.
-      *    PRIMERA VEZ.	  
-           OPEN OUTPUT CLI-INDR.
-      *    SI YA EXISTE:
-      *     OPEN I-O CLI-INDR.	  
-	  
-	   2000-PROCESO.
-	       DISPLAY "ID CLIENTE:" LINE 10 POSITION 05.
-		   ACCEPT ID-CLIENTE LINE 10 POSITION 33.
-		   DISPLAY "NOMBRE DEL CLIENTE:" LINE 11 POSITION 05.
-		   ACCEPT NOM-CLI LINE 11 POSITION 33.
-		   DISPLAY "CLAVE DE LA TARJETA:" LINE 12 POSITION 05.
-		   ACCEPT CLA-TAR LINE 12 POSITION 33.
-		   
-		   IF CLA-TAR = 1
-		       MOVE "DEBITO" TO NOM-TAR
-			   MOVE 1000 TO ANUA
-		   ELSE IF CLA-TAR = 2
-		         MOVE "CREDITO" TO NOM-TAR
-			     MOVE 3500 TO ANUA
-		         ELSE IF CLA-TAR = 3
-		               MOVE "NOMINA" TO NOM-TAR
-			           MOVE 0 TO ANUA.
-		   
-		   DISPLAY "FECHA DE INGRESO:(AAAAMMDD)" LINE 15 POSITION 05.
-		   ACCEPT FEC-ING LINE 15 POSITION 33.
-		   
-		   WRITE REG-CLI INVALID KEY
-		                 DISPLAY "LLAVE INVALIDA".
-		   
-		   DISPLAY 
-			"DESEA CAPTURAR MAS REGISTROS?:(S/N)" LINE 17 POSITION 05.
-		   ACCEPT WKS-DESC LINE 17 POSITION 43.
-		   IF WKS-DESC = "N"
-		       MOVE 1 TO WKS-FIN.
-			   
-			   
-	   3000-FIN.
-      *    CERRAR ARCHIVO.
-	       CLOSE CLI-INDR.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN-INDR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-INDR ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE
+           FILE STATUS IS WKS-STAT-CLI.
+           SELECT TAR-TAB ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLA-TAR-TAB
+           FILE STATUS IS WKS-STAT-TAR.
+           SELECT HIST-CLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CNT-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-CNT-CLI
+           FILE STATUS IS WKS-STAT-CNT.
+           SELECT LOCK-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-LOCK-CLI
+           FILE STATUS IS WKS-STAT-LCK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLI-INDR.
+           COPY REGCLI.
+
+       FD TAR-TAB.
+           COPY TARTAB.
+
+       FD HIST-CLI.
+           COPY AUDREG.
+
+       FD CNT-CLI.
+           COPY CNTCLI.
+
+       FD LOCK-CLI.
+           COPY LCKCLI.
+
+       WORKING-STORAGE SECTION.
+       77 WKS-FIN            PIC 9.
+       77 WKS-DESC           PIC X.
+       77 WKS-STAT-CLI       PIC XX.
+       77 WKS-STAT-TAR       PIC XX.
+       77 WKS-STAT-CNT       PIC XX.
+       77 WKS-STAT-LCK       PIC XX.
+       77 WKS-CLA-OK         PIC 9.
+       77 WKS-GRABADO        PIC 9.
+       77 WKS-OPERADOR       PIC X(08).
+       77 WKS-FEC-OK         PIC 9.
+       77 WKS-MAX-DIA        PIC 99.
+       77 WKS-MAX-ID         PIC 9(03).
+       77 WKS-CLI-EXISTIA    PIC 9.
+       77 WKS-CNT-INICIAL    PIC 9(03).
+       77 WKS-FIN-CNT        PIC 9.
+
+       01 WKS-HOY.
+           03 WKS-HOY-ANO    PIC 9(04).
+           03 WKS-HOY-MES    PIC 9(02).
+           03 WKS-HOY-DIA    PIC 9(02).
+       01 WKS-FEC-CAP.
+           03 WKS-FEC-CAP-ANO PIC 9(04).
+           03 WKS-FEC-CAP-MES PIC 9(02).
+           03 WKS-FEC-CAP-DIA PIC 9(02).
+       01 WKS-AHORA.
+           03 WKS-AHORA-HOR  PIC 9(02).
+           03 WKS-AHORA-MIN  PIC 9(02).
+           03 WKS-AHORA-SEG  PIC 9(02).
+           03 FILLER         PIC 9(04).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+      *    VERIFICAR Y TOMAR EL LOCK ANTES DE ABRIR NINGUN ARCHIVO
+      *    COMPARTIDO, PARA QUE DOS OPERADORES NO PUEDAN ABRIR
+      *    CLI-INDR AL MISMO TIEMPO.
+           OPEN I-O LOCK-CLI.
+           IF WKS-STAT-LCK = "35"
+               OPEN OUTPUT LOCK-CLI
+               MOVE 1 TO COD-LOCK-CLI
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               WRITE REG-LOCK-CLI
+               CLOSE LOCK-CLI
+               OPEN I-O LOCK-CLI.
+           MOVE 1 TO COD-LOCK-CLI.
+           READ LOCK-CLI
+               INVALID KEY MOVE 0 TO LOCK-ACTIVO.
+           IF LOCK-ACTIVO = 1
+               DISPLAY "ARCHIVO DE CLIENTES EN USO POR " LOCK-PROGRAMA
+               DISPLAY "REINTENTE MAS TARDE."
+               CLOSE LOCK-CLI
+               STOP RUN.
+           MOVE 1 TO LOCK-ACTIVO.
+           MOVE "GEN-INDR" TO LOCK-PROGRAMA.
+           REWRITE REG-LOCK-CLI.
+
+      *    ABRIR EL ARCHIVO EXISTENTE PARA SEGUIR CAPTURANDO.
+      *    SI NO EXISTE TODAVIA, CREARLO.
+           OPEN I-O CLI-INDR.
+           IF WKS-STAT-CLI = "35"
+               OPEN OUTPUT CLI-INDR
+               MOVE 0 TO WKS-CLI-EXISTIA
+           ELSE
+               MOVE 1 TO WKS-CLI-EXISTIA
+               PERFORM 1010-VERIFICA-CAPACIDAD-INICIAL.
+
+           OPEN INPUT TAR-TAB.
+           IF WKS-STAT-TAR = "35"
+               DISPLAY "NO EXISTE EL ARCHIVO DE TARIFAS (TAR-TAB)."
+               DISPLAY "EJECUTE GEN-TAR PARA CREARLO."
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               REWRITE REG-LOCK-CLI
+               CLOSE CLI-INDR LOCK-CLI
+               STOP RUN.
+
+           OPEN EXTEND HIST-CLI.
+
+           OPEN I-O CNT-CLI.
+           IF WKS-STAT-CNT = "35"
+               MOVE 0 TO WKS-CNT-INICIAL
+               IF WKS-CLI-EXISTIA = 1
+                   PERFORM 1020-CUENTA-CLIENTES-EXISTENTES
+               END-IF
+               OPEN OUTPUT CNT-CLI
+               MOVE 1 TO COD-CNT-CLI
+               MOVE WKS-CNT-INICIAL TO CNT-CLI-ACT
+               WRITE REG-CNT-CLI
+               CLOSE CNT-CLI
+               OPEN I-O CNT-CLI.
+           MOVE 1 TO COD-CNT-CLI.
+           READ CNT-CLI
+               INVALID KEY MOVE 0 TO CNT-CLI-ACT.
+
+           DISPLAY "CLAVE DE OPERADOR:" LINE 08 POSITION 05.
+           ACCEPT WKS-OPERADOR LINE 08 POSITION 33.
+
+       1010-VERIFICA-CAPACIDAD-INICIAL.
+      *    BUSCAR EL ID-CLIENTE MAS ALTO YA ASIGNADO Y ADVERTIR
+      *    SI EL ARCHIVO SE ESTA ACERCANDO AL LIMITE (999).
+           MOVE 999 TO ID-CLIENTE.
+           START CLI-INDR KEY IS LESS THAN OR EQUAL TO ID-CLIENTE
+               INVALID KEY MOVE 0 TO WKS-MAX-ID
+           END-START.
+           IF WKS-STAT-CLI = "00"
+               READ CLI-INDR NEXT
+                   AT END MOVE 0 TO WKS-MAX-ID
+                   NOT AT END MOVE ID-CLIENTE TO WKS-MAX-ID
+               END-READ
+           END-IF.
+           IF WKS-MAX-ID >= 949
+               DISPLAY "ADVERTENCIA: ID-CLIENTE MAS ALTO: " WKS-MAX-ID
+               DISPLAY "QUEDAN POCOS ID-CLIENTE DISPONIBLES (LIM. 999)."
+           END-IF.
+
+       1020-CUENTA-CLIENTES-EXISTENTES.
+      *    CONTAR LOS REGISTROS YA EXISTENTES EN CLI-INDR PARA NO
+      *    ARRANCAR CNT-CLI EN CERO CUANDO YA HAY UNA CARTERA DE
+      *    CLIENTES CAPTURADA ANTES DE QUE CNT-CLI EXISTIERA.
+           MOVE 0 TO WKS-CNT-INICIAL.
+           MOVE ZEROES TO ID-CLIENTE.
+           START CLI-INDR KEY IS GREATER THAN OR EQUAL TO ID-CLIENTE
+               INVALID KEY MOVE 1 TO WKS-FIN-CNT
+           END-START.
+           IF WKS-STAT-CLI = "00"
+               MOVE 0 TO WKS-FIN-CNT
+               PERFORM UNTIL WKS-FIN-CNT = 1
+                   READ CLI-INDR NEXT
+                       AT END MOVE 1 TO WKS-FIN-CNT
+                       NOT AT END ADD 1 TO WKS-CNT-INICIAL
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESO.
+           DISPLAY "NOMBRE DEL CLIENTE:" LINE 11 POSITION 05.
+           ACCEPT NOMBRE LINE 11 POSITION 33.
+           DISPLAY "APELLIDO PATERNO:" LINE 12 POSITION 05.
+           ACCEPT APE-PAT LINE 12 POSITION 33.
+           DISPLAY "APELLIDO MATERNO:" LINE 13 POSITION 05.
+           ACCEPT APE-MAT LINE 13 POSITION 33.
+           MOVE 0 TO WKS-CLA-OK.
+           PERFORM 2010-CAPTURA-CLA-TAR UNTIL WKS-CLA-OK = 1.
+
+           MOVE 0 TO WKS-FEC-OK.
+           PERFORM 2015-CAPTURA-FECHA UNTIL WKS-FEC-OK = 1.
+
+           MOVE 0 TO WKS-GRABADO.
+           PERFORM 2020-GRABA-CLIENTE UNTIL WKS-GRABADO = 1.
+
+           DISPLAY "DESEA CAPTURAR MAS REGISTROS?:(S/N)"
+               LINE 17 POSITION 05.
+           ACCEPT WKS-DESC LINE 17 POSITION 43.
+           IF WKS-DESC = "N"
+               MOVE 1 TO WKS-FIN.
+
+       2010-CAPTURA-CLA-TAR.
+           DISPLAY "CLAVE DE LA TARJETA:" LINE 14 POSITION 05.
+           ACCEPT CLA-TAR LINE 14 POSITION 33.
+
+           MOVE CLA-TAR TO CLA-TAR-TAB.
+           READ TAR-TAB
+               INVALID KEY
+                   DISPLAY "CLAVE DE TARJETA INVALIDA, REINTENTE"
+                       LINE 14 POSITION 45
+                   MOVE 0 TO WKS-CLA-OK
+               NOT INVALID KEY
+                   MOVE NOM-TAR-TAB TO NOM-TAR
+                   MOVE ANUA-TAB TO ANUA
+                   MOVE 1 TO WKS-CLA-OK.
+
+       2015-CAPTURA-FECHA.
+           DISPLAY "FECHA DE INGRESO:(AAAAMMDD)" LINE 15 POSITION 05.
+           ACCEPT FEC-ING LINE 15 POSITION 33.
+
+           ACCEPT WKS-HOY FROM DATE YYYYMMDD.
+           MOVE FEC-ING TO WKS-FEC-CAP.
+
+           MOVE 1 TO WKS-FEC-OK.
+           IF WKS-FEC-CAP-MES < 1 OR WKS-FEC-CAP-MES > 12
+               MOVE 0 TO WKS-FEC-OK.
+
+           IF WKS-FEC-OK = 1
+               PERFORM 2016-MAX-DIA-DEL-MES
+               IF WKS-FEC-CAP-DIA < 1 OR WKS-FEC-CAP-DIA > WKS-MAX-DIA
+                   MOVE 0 TO WKS-FEC-OK.
+
+           IF WKS-FEC-OK = 1 AND FEC-ING > WKS-HOY
+               MOVE 0 TO WKS-FEC-OK.
+
+           IF WKS-FEC-OK = 0
+               DISPLAY "FECHA INVALIDA, REINTENTE" LINE 15 POSITION 45.
+
+       2016-MAX-DIA-DEL-MES.
+           EVALUATE WKS-FEC-CAP-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WKS-MAX-DIA
+               WHEN 2
+                   IF FUNCTION MOD (WKS-FEC-CAP-ANO, 4) = 0 AND
+                      (FUNCTION MOD (WKS-FEC-CAP-ANO, 100) NOT = 0 OR
+                       FUNCTION MOD (WKS-FEC-CAP-ANO, 400) = 0)
+                       MOVE 29 TO WKS-MAX-DIA
+                   ELSE
+                       MOVE 28 TO WKS-MAX-DIA
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WKS-MAX-DIA
+           END-EVALUATE.
+
+       2020-GRABA-CLIENTE.
+           DISPLAY "ID CLIENTE:" LINE 10 POSITION 05.
+           ACCEPT ID-CLIENTE LINE 10 POSITION 33.
+
+           WRITE REG-CLI
+               INVALID KEY
+                   DISPLAY "LLAVE INVALIDA, REINTENTE ID-CLIENTE"
+                       LINE 10 POSITION 45
+                   MOVE 0 TO WKS-GRABADO
+               NOT INVALID KEY
+                   MOVE 1 TO WKS-GRABADO
+                   PERFORM 8000-ESCRIBE-HIST
+                   ADD 1 TO CNT-CLI-ACT
+                   REWRITE REG-CNT-CLI.
+
+       8000-ESCRIBE-HIST.
+           ACCEPT WKS-HOY FROM DATE YYYYMMDD.
+           ACCEPT WKS-AHORA FROM TIME.
+
+           MOVE WKS-OPERADOR    TO HIST-OPERADOR.
+           MOVE WKS-HOY         TO HIST-FECHA.
+           MOVE WKS-AHORA-HOR   TO HIST-HORA (1:2).
+           MOVE WKS-AHORA-MIN   TO HIST-HORA (3:2).
+           MOVE WKS-AHORA-SEG   TO HIST-HORA (5:2).
+           MOVE "A"             TO HIST-ACCION.
+           MOVE ID-CLIENTE      TO HIST-ID-CLIENTE.
+           MOVE SPACES          TO HIST-ANTES.
+           MOVE REG-CLI         TO HIST-DESPUES.
+           WRITE REG-HIST.
+
+       3000-FIN.
+      *    CERRAR ARCHIVOS.
+           MOVE 0 TO LOCK-ACTIVO.
+           MOVE SPACES TO LOCK-PROGRAMA.
+           REWRITE REG-LOCK-CLI.
+           CLOSE CLI-INDR.
+           CLOSE TAR-TAB.
+           CLOSE HIST-CLI.
+           CLOSE CNT-CLI.
+           CLOSE LOCK-CLI.
