@@ -1,64 +1,126 @@
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. DYN-TAR.
-	   ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	       SELECT CLI-INDD ASSIGN TO DISK
-		   ORGANIZATION IS INDEXED
-		   ACCESS MODE IS DYNAMIC
-		   RECORD KEY IS ID-CLIENTE
-		ALTERNATE RECORD KEY IS NOM-TAR WITH DUPLICATES
-		ALTERNATE RECORD KEY IS FEC-ING WITH DUPLICATES.
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD CLI-INDD.
-      *
-	   01 REG-CLI.
-	       03 ID-CLIENTE  PIC 9(03).
-		   03 NOM-CLI      PIC X(30).
-		   03 CLA-TAR      PIC 9.
-		   03 NOM-TAR     PIC X(20).
-		   03 ANUA           PIC 9(05)V99.
-		   03 FEC-ING       PIC 9(08).
-	   
-	   WORKING-STORAGE SECTION.
-	   01 WKS-TIPOT        PIC X(20).
-	   77 WKS-FIN            PIC 9.
-	   77 WKS-DESC        PIC X.
-	   77 WKS-FIND          PIC 9.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO.
-	       PERFORM 1000-INICIO.
-		   PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
-		   PERFORM 3000-FIN.
-		   STOP RUN.
-		   
-	   1000-INICIO.
-		   OPEN INPUT CLI-INDD.
-      *           READ CLI-INDD
-      *      	    INVALID KEY DISPLAY "ERROR" LINE 10 POSITION 05.
-	  
-	       MOVE SPACES TO NOM-TAR.
-	       
-		   START CLI-INDD KEY IS GREATER OR EQUAL TO NOM-TAR.
-		   
-	  
-	  2000-PROCESO.
-		   DISPLAY REG-CLI.
-		   
-		   
-      *		   START CLI-INDD
-      *		       KEY IS = NOM-TAR
-      *			   INVALID KEY DISPLAY "NO EXISTE" LINE 10 POSITION 40
-      *			   MOVE 1 TO WKS-FIND.
-			   
-		   READ CLI-INDD
-		       NEXT 
-			   AT END MOVE 1 TO WKS-FIN.
-
-      *		       IF WKS-FIN = 0 
-      *			       DISPLAY REG-CLI.
-	  
-	  3000-FIN.
-	       CLOSE CLI-INDD.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DYN-TAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-INDD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE
+           ALTERNATE RECORD KEY IS NOM-TAR WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FEC-ING WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NOM-CLI WITH DUPLICATES.
+           SELECT REP-DTAR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLI-INDD.
+           COPY REGCLI.
+
+       FD REP-DTAR.
+       01 LINEA-DTAR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-TIPOT        PIC X(20).
+       77 WKS-FIN          PIC 9.
+       77 WKS-DESC         PIC X.
+       77 WKS-FIND         PIC 9.
+       77 WKS-OPCION       PIC 9.
+       77 WKS-EXPORTA      PIC 9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT CLI-INDD.
+
+       2000-PROCESO.
+           DISPLAY SPACES.
+           DISPLAY "CONSULTA DE CLIENTES".
+           DISPLAY "BUSCAR POR ID-CLIENTE            (1)".
+           DISPLAY "RECORRER POR TIPO DE TARJETA     (2)".
+           DISPLAY "EXPORTAR TIPO DE TARJETA A DISCO (3)".
+           DISPLAY "SALIR                            (4)".
+           DISPLAY "ELEGIR OPCION:".
+           ACCEPT WKS-OPCION.
+
+           IF WKS-OPCION = 1
+               PERFORM 2100-BUSCA-ID
+           ELSE IF WKS-OPCION = 2
+               MOVE 0 TO WKS-EXPORTA
+               PERFORM 2200-RECORRE-TIPO
+           ELSE IF WKS-OPCION = 3
+               MOVE 1 TO WKS-EXPORTA
+               PERFORM 2200-RECORRE-TIPO
+           ELSE IF WKS-OPCION = 4
+               MOVE 1 TO WKS-FIN.
+
+       2100-BUSCA-ID.
+           DISPLAY "ID-CLIENTE A BUSCAR:" LINE 10 POSITION 05.
+           ACCEPT ID-CLIENTE LINE 10 POSITION 30.
+
+           READ CLI-INDD
+               INVALID KEY
+                   DISPLAY "NO EXISTE ESE ID" LINE 11 POSITION 05
+               NOT INVALID KEY
+                   DISPLAY REG-CLI LINE 12 POSITION 05
+           END-READ.
+
+       2200-RECORRE-TIPO.
+           DISPLAY "TIPO DE TARJETA A RECORRER:" LINE 10 POSITION 05.
+           ACCEPT NOM-TAR LINE 10 POSITION 35.
+           MOVE NOM-TAR TO WKS-TIPOT.
+
+           IF WKS-EXPORTA = 1
+               OPEN OUTPUT REP-DTAR.
+
+           MOVE 0 TO WKS-FIND.
+           START CLI-INDD KEY IS GREATER OR EQUAL TO NOM-TAR
+               INVALID KEY
+                   DISPLAY "NO HAY REGISTROS"
+                   MOVE 1 TO WKS-FIND.
+
+           PERFORM 2210-LEE-SIGUIENTE UNTIL WKS-FIND = 1.
+
+           IF WKS-EXPORTA = 1
+               CLOSE REP-DTAR
+               DISPLAY "ARCHIVO GENERADO: REP-DTAR" LINE 14 POSITION 05.
+
+       2210-LEE-SIGUIENTE.
+           READ CLI-INDD
+               NEXT
+               AT END
+                   MOVE 1 TO WKS-FIND
+               NOT AT END
+                   IF NOM-TAR = WKS-TIPOT
+                       PERFORM 2220-ESCRIBE-SALIDA
+                   ELSE
+                       MOVE 1 TO WKS-FIND
+           END-READ.
+
+       2220-ESCRIBE-SALIDA.
+           IF WKS-EXPORTA = 1
+               MOVE SPACES TO LINEA-DTAR
+               STRING ID-CLIENTE DELIMITED BY SIZE
+                      " "        DELIMITED BY SIZE
+                      NOMBRE     DELIMITED BY SIZE
+                      " "        DELIMITED BY SIZE
+                      APE-PAT    DELIMITED BY SIZE
+                      " "        DELIMITED BY SIZE
+                      APE-MAT    DELIMITED BY SIZE
+                      " "        DELIMITED BY SIZE
+                      NOM-TAR    DELIMITED BY SIZE
+                      " "        DELIMITED BY SIZE
+                      FEC-ING    DELIMITED BY SIZE
+                   INTO LINEA-DTAR
+               END-STRING
+               WRITE LINEA-DTAR
+           ELSE
+               DISPLAY REG-CLI.
+
+       3000-FIN.
+           CLOSE CLI-INDD.
