@@ -1,608 +1,1089 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRO-FIN2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLI-INDD ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-CLIENTE
-               ALTERNATE RECORD KEY IS NOM-TAR WITH DUPLICATES
-               ALTERNATE RECORD KEY IS FEC-ING WITH DUPLICATES.
-           SELECT REP-CLI ASSIGN TO PRINTER.
-           SELECT REP-TAR ASSIGN TO PRINTER.
-           SELECT REP-TF  ASSIGN TO PRINTER.
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLI-INDD VALUE OF TITLE WKS-ETIQ-REP.
-       01 REG-CLI.
-           03 ID-CLIENTE   PIC 9(03).
-           03 NOM-CLI      PIC X(30).
-           03 CLA-TAR      PIC 9.
-           03 NOM-TAR      PIC X(20).
-           03 ANUA         PIC 9(05)V99.
-           03 FEC-ING      PIC 9(08).
-      
-       FD REP-CLI VALUE OF TITLE WKS-ETIQ-RC
-           VALUE PROTECTION IS      PROTECTED
-           VALUE SECURITYTYPE IS    PUBLIC
-           RECORD CONTAINS          132 CHARACTERS
-           BLOCK CONTAINS           1 RECORDS.
-       01 LINEAC           PIC X(132).
-      
-       FD REP-TAR VALUE OF TITLE WKS-ETIQ-RT
-       VALUE PROTECTION IS          PROTECTED
-           VALUE SECURITYTYPE IS    PUBLIC
-           RECORD CONTAINS          132 CHARACTERS
-           BLOCK CONTAINS           1 RECORDS.
-       01 LINEAT           PIC X(132).
-      
-       FD REP-TF VALUE OF TITLE WKS-ETIQ-RTF
-       VALUE PROTECTION IS          PROTECTED
-           VALUE SECURITYTYPE IS    PUBLIC
-           RECORD CONTAINS          132 CHARACTERS
-           BLOCK CONTAINS           1 RECORDS.
-       01 LINEAF           PIC X(132).
-      
-      
-       WORKING-STORAGE SECTION.
-       01 WKS-ETIQ-REP     PIC X(24) VALUE "RFQV/S015/FILE/INDEXADO.".
-       01 WKS-ETIQ-RC      PIC X(23) VALUE "RFQV/S015/LIST/REPOCLI.".
-       01 WKS-ETIQ-RT      PIC X(23) VALUE "RFQV/S015/LIST/REPOTAR.".
-       01 WKS-ETIQ-RTF     PIC X(24) VALUE "RFQV/S015/LIST/REPOTAFE.".
-       01 WKS-TIPOT        PIC X(20).
-       01 WKS-TOTAL-CLI    PIC 99.
-       01 WKS-CONT-LIN     PIC 99.
-       01 WKS-TOTAL-ANUA   PIC 9(05)V99.
-       01 WKS-CUTTER       PIC X(20).
-       01 WKS-ANUALIS      PIC 9(05)V99.
-      
-       77 WKS-FIN          PIC 9.
-       77 WKS-DESC         PIC 9.
-       77 WKS-FINR1        PIC 9.
-       77 WKS-ESPERA       PIC X.
-       77 WKS-FINR2        PIC 9.
-       77 WKS-FINR3        PIC 9.
-       77 WKS-FIN-CHE      PIC 9.
-      
-      
-       01 WKS-HOY.
-           03 WKS-ANO     PIC 99.
-           03 WKS-MES     PIC 99.
-           03 WKS-DIA     PIC 99.
-      
-      *----------VARIABLES DE REPORTE CLI-------------
-       01 WKS-ENC1.
-           03 FILLER      PIC X(28) VALUE SPACES.
-           03 FILLER      PIC X(40)
-                             VALUE "REPORTE DE CLIENTES".
-      
-       01 WKS-ENC2.
-      *       03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER      PIC X(18)
-                     VALUE "FECHA DE PROCESO: ".
-           03 WKS-DIA     PIC 99.
-           03 FILLER      PIC X VALUE "/".
-           03 WKS-MES     PIC 99.
-           03 FILLER      PIC X VALUE "/".
-           03 WKS-ANO     PIC 99.
-           03 FILLER      PIC X(38) VALUE SPACES.
-           03 FILLER      PIC X(07) VALUE "PAG. : ".
-           03 WKS-NUM-PAG           PIC 9(02).
-      
-       01 WKS-ENC3.
-      *       03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(10) VALUE "ID-CLIENTE".
-           03 FILLER         PIC X(02) VALUE SPACES.
-           03 FILLER         PIC X(06) VALUE "NOMBRE".
-           03 FILLER         PIC X(11) VALUE SPACES.
-           03 FILLER         PIC X(15) VALUE "TIPO DE TARJETA".
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(14) VALUE "FEC DE INGRESO".
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(09) VALUE "ANUALIDAD".
-      
-       01 WKS-DET1.
-           03 FILLER         PIC X(02) VALUE SPACES.
-           03 WKS-ID         PIC 999.
-           03 FILLER         PIC X(07) VALUE SPACES.
-           03 WKS-NOMB       PIC X(21).
-           03 FILLER         PIC X(02) VALUE SPACES.
-           03 WKS-TIPT       PIC X(10).
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(02) VALUE "20".
-           03 WKS-FECH       PIC 9(06).
-           03 FILLER         PIC X(07) VALUE SPACES.
-           03 WKS-ANUF       PIC $$$,$$9.99.
-      
-      
-       01 WKS-TOT1.
-           03 FILLER         PIC X(38) VALUE SPACES.
-           03 FILLER         PIC X(18) VALUE "TOTAL DE CLIENTES:".
-           03 FILLER         PIC X(09) VALUE SPACES.
-           03 WKS-TOCLI      PIC 99.
-      
-      *----------VARIABLES DE REPORTE TAR------------
-       01 WKS-ENCA.
-           03 FILLER         PIC X(28) VALUE SPACES.
-           03 FILLER         PIC X(40)
-                      VALUE "REPORTE DE TARJETAS".
-      
-       01 WKS-ENCB.
-      *       03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(18)
-                   VALUE "FECHA DE PROCESO: ".
-           03 WKS-DIA        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-MES        PIC 99.
-           03 FILLER         PIC X VALUE "/".
-           03 WKS-ANO        PIC 99.
-           03 FILLER         PIC X(38) VALUE SPACES.
-           03 FILLER         PIC X(07) VALUE "PAG. : ".
-           03 WKS-NUM-PAGA   PIC 9(02).
-      
-       01 WKS-ENCBB.
-           03 FILLER         PIC X(20) VALUE
-                "TIPO DE TARJETA:".
-           03 WKS-NOM-TARB   PIC X(20).
-      
-       01 WKS-ENCC.
-      *       03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(10) VALUE "ID-CLIENTE".
-           03 FILLER         PIC X(02) VALUE SPACES.
-           03 FILLER         PIC X(06) VALUE "NOMBRE".
-           03 FILLER         PIC X(10) VALUE SPACES.
-           03 FILLER         PIC X(16) VALUE "CLAVE DE TARJETA".
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(14) VALUE "FEC DE INGRESO".
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(09) VALUE "ANUALIDAD".
-      
-       01 WKS-DETA.
-           03 FILLER         PIC X(02) VALUE SPACES.
-           03 WKS-IDT        PIC 999.
-           03 FILLER         PIC X(07) VALUE SPACES.
-           03 WKS-NOMT       PIC X(21).
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 WKS-CLAT       PIC X(10).
-           03 FILLER         PIC X(03) VALUE SPACES.
-           03 FILLER         PIC X(02) VALUE "20".
-           03 WKS-FECT       PIC 9(06).
-           03 FILLER         PIC X(06) VALUE SPACES.
-           03 WKS-ANUFT      PIC $$$,$$9.99.
-      
-       01 WKS-TOTA.
-           03 FILLER         PIC X(20) VALUE SPACES.
-           03 FILLER         PIC X(16) VALUE
-                    "TOTAL ANUALIDAD".
-           03 WKS-FTITAR     PIC X(8).
-           03 FILLER         PIC X(05) VALUE ":    ".
-           03 WKS-TOANU      PIC $$$$,$$9.99.
-      
-       01 WKS-TOTAS.
-           03 FILLER         PIC X(20) VALUE SPACES.
-           03 FILLER         PIC X(19) VALUE
-               "TOTAL ANUALIDADES:".
-      *           03 WKS-FTITARS PIC X(8).
-           03 FILLER         PIC X(05) VALUE SPACES.
-           03 WKS-TOANS PIC $$$$,$$9.99.
-      
-      
-      *---------VARIABLES REPORTE TAR-FECH-----------*
-      
-       01 WKS-TOTPAR.
-           03 FILLER         PIC X(33) VALUE SPACES.
-           03 FILLER         PIC X(24) VALUE
-                   "TOTAL ANUALIDADES A??O 20".
-           03 WKS-ANOT       PIC 99.
-           03 FILLER         PIC X(03) VALUE ":  ".
-           03 WKS-PARTOT     PIC $$$$,$$9.99.
-      
-       01 WKS-FEC-SPLIT.
-           03 FILLER         PIC 99.
-           03 WKS-ASPLIT     PIC 99.
-           03 FILLER         PIC 9(04).
-      
-       01 WKS-ANUASP         PIC 9(6)V99.
-       01 WKS-CUTANO         PIC 99.
-      
-       PROCEDURE DIVISION.
-      
-       INICIO.
-           PERFORM 1000-INICIO.
-           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
-           PERFORM 3000-FIN.
-           STOP RUN.
-      
-       1000-INICIO.
-           CHANGE ATTRIBUTE TITLE OF CLI-INDD TO  WKS-ETIQ-REP.
-      *----ESTO ES PARA LOS REPORTES:
-           SET CLI-INDD (USERBACKUPNAME) TO VALUE TRUE.
-      *     OPEN INPUT CLI-INDD.
-           CHANGE ATTRIBUTE TITLE OF REP-CLI TO  WKS-ETIQ-RC.
-           SET REP-CLI (USERBACKUPNAME) TO VALUE TRUE.
-      
-           CHANGE ATTRIBUTE TITLE OF REP-TAR TO  WKS-ETIQ-RT.
-           SET REP-TAR (USERBACKUPNAME) TO VALUE TRUE.
-      
-           CHANGE ATTRIBUTE TITLE OF REP-TF TO  WKS-ETIQ-RTF.
-           SET REP-TF (USERBACKUPNAME) TO VALUE TRUE.
-      
-       2000-PROCESO.
-      *       DISPLAY REG-CLI.
-      *       READ CLI-INDD
-      *       NEXT AT END MOVE 1 TO WKS-FIN.
-      
-           DISPLAY SPACES.
-           DISPLAY "REPORTE DE TARJETAS DE CLIENTES".
-           DISPLAY "REPORTE POR CLIENTES   (1)".
-           DISPLAY "REPORTE POR TARJETAS   (2)".
-           DISPLAY "REPORTE TARJETAS-FECHA (3)"
-           DISPLAY "SALIR                  (4)".
-           DISPLAY "ELEGIR OPCION:".
-           ACCEPT WKS-DESC.
-      
-           IF WKS-DESC = 1
-               PERFORM 2400-REPORTE-CLI
-           ELSE IF WKS-DESC = 2
-               PERFORM 2800-REPORTE-TAR
-           ELSE IF WKS-DESC = 3
-               PERFORM 2900-REPORTE-TAFE
-           ELSE IF WKS-DESC = 4
-               MOVE 1 TO WKS-FIN.
-      
-      
-      
-      
-      
-       2400-REPORTE-CLI.
-           DISPLAY SPACE.
-           DISPLAY "PROCESO DE GENERACION DE REPORTE".
-           PERFORM 2410-INICIO-REP-CLI.
-           PERFORM 2420-PROCESO-GEN-REP-CLI UNTIL WKS-FINR1 = 1.
-           PERFORM 2430-TERMINA-GEN-REP-CLI.
-      
-      
-       2410-INICIO-REP-CLI.
-           OPEN INPUT CLI-INDD.
-           OPEN OUTPUT REP-CLI.
-           PERFORM 2415-LEE-ARCHIVO.
-           IF WKS-FINR1 = 0
-               PERFORM 2417-GENERA-ENCABEZADO.
-      
-       2415-LEE-ARCHIVO.
-           READ CLI-INDD
-           NEXT
-           AT END MOVE 1 TO WKS-FINR1.
-      
-       2417-GENERA-ENCABEZADO.
-      
-           ADD 1 TO WKS-NUM-PAG.
-           MOVE SPACES TO LINEAC.
-           MOVE WKS-ENC1 TO LINEAC.
-           WRITE LINEAC AFTER PAGE.
-      
-           ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY TO WKS-ENC2.
-      
-           MOVE WKS-ENC2 TO LINEAC.
-           WRITE LINEAC AFTER 1.
-      
-           MOVE WKS-ENC3 TO LINEAC.
-           WRITE LINEAC AFTER 2.
-           MOVE 3 TO WKS-CONT-LIN.
-      
-      
-       2420-PROCESO-GEN-REP-CLI.
-      
-           MOVE ID-CLIENTE         TO WKS-ID.
-           MOVE NOM-CLI            TO WKS-NOMB.
-           MOVE NOM-TAR            TO WKS-TIPT.
-           MOVE FEC-ING            TO WKS-FECH.
-           MOVE ANUA               TO WKS-ANUF.
-      
-           IF WKS-CONT-LIN > 60
-               PERFORM 2417-GENERA-ENCABEZADO.
-      
-           MOVE WKS-DET1 TO LINEAC
-           WRITE LINEAC AFTER 1
-           ADD 1 TO WKS-TOTAL-CLI.
-      
-           PERFORM 2415-LEE-ARCHIVO.
-      
-       2430-TERMINA-GEN-REP-CLI.
-      
-           MOVE WKS-TOTAL-CLI      TO WKS-TOCLI.
-           MOVE WKS-TOT1           TO LINEAC.
-           WRITE LINEAC AFTER 2.
-           CLOSE CLI-INDD
-                 REP-CLI WITH SAVE.
-      
-           DISPLAY "REPORTE GENERADO".
-           DISPLAY "ACEPTAR".
-           ACCEPT WKS-ESPERA.
-      
-      *------------------SEGUNDO REPORTE---------------------
-      
-       2800-REPORTE-TAR.
-      
-           DISPLAY SPACE.
-           DISPLAY "PROCESO DE GENERACION DE REPORTE".
-           PERFORM 2810-INICIO-REP-TAR.
-      
-           PERFORM 2820-PROCESO-GEN-REP-TAR UNTIL WKS-FINR2 = 1.
-           PERFORM 2830-TERMINA-GEN-REP-TAR.
-      
-      
-       2810-INICIO-REP-TAR.
-           OPEN INPUT CLI-INDD.
-           OPEN OUTPUT REP-TAR.
-      
-           MOVE SPACES TO NOM-TAR.
-           START CLI-INDD KEY IS GREATER THAN NOM-TAR
-           INVALID KEY MOVE 1 TO WKS-FINR2.
-      
-      *       MOVE SPACES TO NOM-TAR.
-      *       START CLI-INDD KEY IS GREATER OR EQUAL TO NOM-TAR.
-      
-           IF WKS-FINR2 = 0
-               PERFORM 2815-LEE-ARCHIVO.
-      
-           MOVE SPACES TO WKS-CUTTER.
-           MOVE ZEROES TO WKS-ANUALIS.
-      *     MOVE ZEROES TO WKS-TOTAS.
-      *     MOVE ZEROES TO WKS-TOTA.
-           MOVE ZEROES TO WKS-TOTAL-ANUA.
-      
-      
-       2815-LEE-ARCHIVO.
-           READ CLI-INDD
-           NEXT
-           AT END MOVE 1           TO WKS-FINR2.
-      
-      
-       2817-GENERA-ENCABEZADO.
-      
-           ADD 1                   TO WKS-NUM-PAGA.
-           MOVE SPACES             TO LINEAT.
-           MOVE WKS-ENCA           TO LINEAT.
-           WRITE LINEAT AFTER PAGE.
-      
-           ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY       TO WKS-ENCB.
-      
-           MOVE WKS-ENCB           TO LINEAT.
-           WRITE LINEAT AFTER 1.
-      
-           MOVE NOM-TAR            TO WKS-NOM-TARB.
-           MOVE WKS-ENCBB          TO LINEAT.
-           WRITE LINEAT AFTER 2.
-      
-           MOVE WKS-ENCC           TO LINEAT.
-           WRITE LINEAT AFTER 2.
-           MOVE 3                  TO WKS-CONT-LIN.
-      
-      
-       2820-PROCESO-GEN-REP-TAR.
-      
-           MOVE ID-CLIENTE         TO WKS-IDT.
-           MOVE NOM-CLI            TO WKS-NOMT.
-           MOVE CLA-TAR            TO WKS-CLAT.
-           MOVE ANUA               TO WKS-ANUFT.
-           MOVE FEC-ING            TO WKS-FECT.
-      
-      
-           IF WKS-CONT-LIN > 80
-               PERFORM 2817-GENERA-ENCABEZADO.
-      
-           IF WKS-CUTTER = NOM-TAR
-               NEXT SENTENCE
-           ELSE
-               PERFORM 2825-GENERA-PIE
-               MOVE 0              TO WKS-TOTAL-ANUA
-               PERFORM 2817-GENERA-ENCABEZADO
-               MOVE NOM-TAR        TO WKS-CUTTER.
-      
-           MOVE WKS-DETA           TO LINEAT
-           WRITE LINEAT AFTER 1
-           ADD ANUA                TO WKS-TOTAL-ANUA.
-           ADD ANUA                TO WKS-ANUALIS.
-      
-           PERFORM 2815-LEE-ARCHIVO.
-      
-       2825-GENERA-PIE.
-           IF WKS-NUM-PAGA = 0
-               NEXT SENTENCE
-           ELSE
-               MOVE WKS-CUTTER     TO WKS-FTITAR
-               MOVE WKS-TOTAL-ANUA TO WKS-TOANU
-               MOVE WKS-TOTA       TO LINEAT
-      
-               WRITE LINEAT AFTER 2.
-      
-       2830-TERMINA-GEN-REP-TAR.
-      
-           PERFORM 2825-GENERA-PIE.
-      
-           MOVE WKS-ANUALIS TO WKS-TOANS.
-           MOVE WKS-TOTAS TO LINEAT.
-           WRITE LINEAT AFTER 2.
-      
-           CLOSE CLI-INDD
-                 REP-TAR WITH SAVE.
-      
-           DISPLAY "REPORTE GENERADO".
-           DISPLAY "ACEPTAR".
-           ACCEPT WKS-ESPERA.
-      
-      *-----------------TERCER REPORTE------------*
-      
-       2900-REPORTE-TAFE.
-      
-           DISPLAY SPACE.
-           DISPLAY "PROCESO DE GENERACION DE REPORTE".
-           PERFORM 2910-INICIO-REP-TF.
-      
-           PERFORM 2920-PROCESO-GEN-REP-TF UNTIL WKS-FINR3 = 1.
-           PERFORM 2930-TERMINA-GEN-REP-TF.
-      
-       2910-INICIO-REP-TF.
-           OPEN INPUT CLI-INDD.
-           OPEN OUTPUT REP-TF.
-      
-           MOVE SPACES TO NOM-TAR.
-           MOVE ZEROES TO FEC-ING.
-           MOVE SPACES TO WKS-CUTTER.
-           MOVE ZEROES TO WKS-ANUALIS.
-      *     MOVE ZEROES TO WKS-TOTAS.
-      *     MOVE ZEROES TO WKS-TOTA.
-           MOVE ZEROES TO WKS-TOTAL-ANUA.
-      
-           START CLI-INDD KEY IS GREATER THAN NOM-TAR
-           INVALID KEY MOVE 1 TO WKS-FINR3.
-      
-           IF WKS-FINR3 = 0
-               READ CLI-INDD
-               NEXT
-               AT END MOVE 1 TO WKS-FINR3.
-      
-           MOVE NOM-TAR TO WKS-TIPOT.
-      
-           MOVE ZEROES TO FEC-ING.
-           START CLI-INDD KEY IS GREATER THAN FEC-ING
-               INVALID KEY MOVE 1 TO WKS-FINR3.
-      
-      
-       2917-GENERA-ENCABEZADO.
-      
-           ADD 1                   TO WKS-NUM-PAGA.
-           MOVE SPACES             TO LINEAF.
-           MOVE WKS-ENCA           TO LINEAF.
-           WRITE LINEAF AFTER PAGE.
-      
-           ACCEPT WKS-HOY FROM DATE.
-           MOVE CORR WKS-HOY       TO WKS-ENCB.
-      
-           MOVE WKS-ENCB           TO LINEAF.
-           WRITE LINEAF AFTER 1.
-      
-           MOVE NOM-TAR            TO WKS-NOM-TARB.
-           MOVE WKS-ENCBB          TO LINEAF.
-           WRITE LINEAF AFTER 2.
-      
-           MOVE WKS-ENCC           TO LINEAF.
-           WRITE LINEAF AFTER 2.
-           MOVE 3                  TO WKS-CONT-LIN.
-      
-      
-       2920-PROCESO-GEN-REP-TF.
-           IF FEC-ING = 0
-               NEXT SENTENCE
-           ELSE IF NOM-TAR = WKS-TIPOT
-               PERFORM 2922-ESCRIBE-LIN.
-      
-      
-           READ CLI-INDD
-               NEXT
-               AT END
-               MOVE 0 TO WKS-FIN-CHE
-               MOVE WKS-TIPOT TO NOM-TAR
-
-               PERFORM 2924-CHECK-NEXT-TAR
-               MOVE ZEROES TO FEC-ING
-               START CLI-INDD KEY IS GREATER THAN FEC-ING
-               INVALID KEY MOVE 1 TO WKS-FINR3.
-      
-      
-       2922-ESCRIBE-LIN.
-      
-           MOVE ID-CLIENTE         TO WKS-IDT.
-           MOVE NOM-CLI            TO WKS-NOMT.
-           MOVE CLA-TAR            TO WKS-CLAT.
-           MOVE ANUA               TO WKS-ANUFT.
-           MOVE FEC-ING            TO WKS-FECT.
-           MOVE FEC-ING            TO WKS-FEC-SPLIT.
-      
-           IF WKS-CONT-LIN > 60
-               PERFORM 2917-GENERA-ENCABEZADO.
-      
-           IF WKS-CUTANO = WKS-ASPLIT
-               NEXT SENTENCE
-           ELSE
-      *         MOVE WKS-CUTANO TO
-               MOVE WKS-CUTANO TO WKS-ANOT
-               MOVE WKS-ASPLIT TO WKS-CUTANO
-               PERFORM 2923-ESCRIBE-DATE-ANUA.
-      
-           IF WKS-CUTTER = NOM-TAR
-               NEXT SENTENCE
-           ELSE
-               PERFORM 2925-GENERA-PIE
-               MOVE 0              TO WKS-TOTAL-ANUA
-               PERFORM 2917-GENERA-ENCABEZADO
-               MOVE NOM-TAR        TO WKS-CUTTER.
-      
-           MOVE WKS-DETA           TO LINEAF
-           WRITE LINEAF AFTER 1
-           ADD ANUA                TO WKS-TOTAL-ANUA.
-           ADD ANUA                TO WKS-ANUALIS.
-           ADD ANUA                TO WKS-ANUASP.
-      
-       2923-ESCRIBE-DATE-ANUA.
-           IF WKS-NUM-PAGA = 0
-               NEXT SENTENCE
-           ELSE
-      *     MOVE WKS-ASPLIT TO WKS-ANOT.
-               MOVE WKS-ANUASP TO WKS-PARTOT
-               MOVE WKS-TOTPAR TO LINEAF
-      
-               WRITE LINEAF AFTER 1
-               MOVE ZEROES TO WKS-ANUASP.
-      
-      
-       2924-CHECK-NEXT-TAR.
-      
-           START CLI-INDD KEY IS GREATER THAN NOM-TAR
-           INVALID KEY MOVE 1 TO WKS-FINR3.
-      
-           READ CLI-INDD
-           NEXT
-           AT END MOVE 1 TO WKS-FINR3.
-      
-           MOVE NOM-TAR TO WKS-TIPOT.
-      
-      
-       2925-GENERA-PIE.
-           IF WKS-NUM-PAGA = 0
-               NEXT SENTENCE
-           ELSE
-               MOVE WKS-CUTTER     TO WKS-FTITAR
-               MOVE WKS-TOTAL-ANUA TO WKS-TOANU
-               MOVE WKS-TOTA       TO LINEAF
-      
-               WRITE LINEAF AFTER 2.
-      
-      
-      
-       2930-TERMINA-GEN-REP-TF.
-      
-           MOVE WKS-CUTANO TO WKS-ANOT
-           PERFORM 2923-ESCRIBE-DATE-ANUA.
-      
-           PERFORM 2925-GENERA-PIE.
-      
-           MOVE WKS-ANUALIS TO WKS-TOANS.
-           MOVE WKS-TOTAS TO LINEAF.
-           WRITE LINEAF AFTER 2.
-      
-           CLOSE CLI-INDD
-                 REP-TF WITH SAVE.
-      
-           DISPLAY "REPORTE GENERADO".
-           DISPLAY "ACEPTAR".
-           ACCEPT WKS-ESPERA.
-      
-      
-       3000-FIN.
-      *     CLOSE CLI-INDD WITH SAVE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRO-FIN2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-INDD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CLIENTE
+               ALTERNATE RECORD KEY IS NOM-TAR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FEC-ING WITH DUPLICATES
+               ALTERNATE RECORD KEY IS NOM-CLI WITH DUPLICATES.
+           SELECT REP-CLI ASSIGN TO PRINTER.
+           SELECT REP-TAR ASSIGN TO PRINTER.
+           SELECT REP-TF  ASSIGN TO PRINTER.
+           SELECT REP-RES ASSIGN TO PRINTER.
+           SELECT TOT-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-TOT-CLI
+           FILE STATUS IS WKS-STAT-TOT.
+           SELECT CNT-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-CNT-CLI
+           FILE STATUS IS WKS-STAT-CNT.
+           SELECT CKP-TAFE ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-CKP-TAFE
+           FILE STATUS IS WKS-STAT-CKP.
+           SELECT LOCK-CLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-LOCK-CLI
+           FILE STATUS IS WKS-STAT-LCK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLI-INDD VALUE OF TITLE WKS-ETIQ-REP.
+       01 REG-CLI.
+           03 ID-CLIENTE   PIC 9(03).
+           03 NOM-CLI.
+               05 NOMBRE   PIC X(20).
+               05 APE-PAT  PIC X(20).
+               05 APE-MAT  PIC X(20).
+           03 CLA-TAR      PIC 9.
+           03 NOM-TAR      PIC X(20).
+           03 ANUA         PIC 9(05)V99.
+           03 FEC-ING      PIC 9(08).
+      
+       FD REP-CLI VALUE OF TITLE WKS-ETIQ-RC
+           VALUE PROTECTION IS      PROTECTED
+           VALUE SECURITYTYPE IS    PUBLIC
+           RECORD CONTAINS          132 CHARACTERS
+           BLOCK CONTAINS           1 RECORDS.
+       01 LINEAC           PIC X(132).
+      
+       FD REP-TAR VALUE OF TITLE WKS-ETIQ-RT
+       VALUE PROTECTION IS          PROTECTED
+           VALUE SECURITYTYPE IS    PUBLIC
+           RECORD CONTAINS          132 CHARACTERS
+           BLOCK CONTAINS           1 RECORDS.
+       01 LINEAT           PIC X(132).
+      
+       FD REP-TF VALUE OF TITLE WKS-ETIQ-RTF
+       VALUE PROTECTION IS          PROTECTED
+           VALUE SECURITYTYPE IS    PUBLIC
+           RECORD CONTAINS          132 CHARACTERS
+           BLOCK CONTAINS           1 RECORDS.
+       01 LINEAF           PIC X(132).
+      
+       FD REP-RES VALUE OF TITLE WKS-ETIQ-RR
+       VALUE PROTECTION IS          PROTECTED
+           VALUE SECURITYTYPE IS    PUBLIC
+           RECORD CONTAINS          132 CHARACTERS
+           BLOCK CONTAINS           1 RECORDS.
+       01 LINEAR           PIC X(132).
+      
+      
+       FD TOT-CLI.
+           COPY TOTCLI.
+
+       FD CNT-CLI.
+           COPY CNTCLI.
+
+       FD CKP-TAFE.
+           COPY CKPTAFE.
+
+       FD LOCK-CLI.
+           COPY LCKCLI.
+
+       WORKING-STORAGE SECTION.
+       01 WKS-ETIQ-REP     PIC X(24) VALUE "RFQV/S015/FILE/INDEXADO.".
+       01 WKS-ETIQ-RC      PIC X(23) VALUE "RFQV/S015/LIST/REPOCLI.".
+       01 WKS-ETIQ-RT      PIC X(23) VALUE "RFQV/S015/LIST/REPOTAR.".
+       01 WKS-ETIQ-RTF     PIC X(24) VALUE "RFQV/S015/LIST/REPOTAFE.".
+       01 WKS-ETIQ-RR      PIC X(23) VALUE "RFQV/S015/LIST/REPORES.".
+       01 WKS-TIPOT        PIC X(20).
+       01 WKS-ORDEN-REP     PIC 9.
+       01 WKS-NOM-COMPLETO  PIC X(62).
+       01 WKS-FEC-DESDE    PIC 9(08).
+       01 WKS-FEC-HASTA    PIC 9(08).
+       01 WKS-FEC-PROCESO  PIC 9(08).
+       01 WKS-TOTAL-CLI    PIC 999.
+       01 WKS-CONT-LIN     PIC 99.
+       01 WKS-LIN-MAX-CLI  PIC 99 VALUE 60.
+       01 WKS-LIN-MAX-TAR  PIC 99 VALUE 80.
+       01 WKS-LIN-MAX-TF   PIC 99 VALUE 60.
+       01 WKS-ENCAB-YA-IMP PIC 9.
+       01 WKS-TOTAL-ANUA   PIC 9(05)V99.
+       01 WKS-CUTTER       PIC X(20).
+       01 WKS-ANUALIS      PIC 9(05)V99.
+       01 WKS-RES-TIPO     PIC X(20).
+       01 WKS-RES-CNT      PIC 999.
+       01 WKS-RES-ANUA     PIC 9(05)V99.
+       01 WKS-RES-TOTCLI   PIC 999.
+       01 WKS-RES-TOTANU   PIC 9(05)V99.
+
+       77 WKS-FIN          PIC 9.
+       77 WKS-DESC         PIC 9.
+       77 WKS-FINR1        PIC 9.
+       77 WKS-ESPERA       PIC X.
+       77 WKS-FINR2        PIC 9.
+       77 WKS-FINR3        PIC 9.
+       77 WKS-FINR4        PIC 9.
+       77 WKS-FIN-CHE      PIC 9.
+       77 WKS-STAT-TOT      PIC XX.
+       77 WKS-STAT-CNT      PIC XX.
+       77 WKS-STAT-CKP      PIC XX.
+       77 WKS-STAT-LCK      PIC XX.
+       77 WKS-FINR5         PIC 9.
+       77 WKS-REANUDA-TAFE  PIC 9.
+       01 WKS-CNT-FIS       PIC 999.
+       77 WKS-MODO-BATCH    PIC 9 VALUE 0.
+       77 WKS-ARG-CMD       PIC X(10).
+      
+      
+       01 WKS-HOY.
+           03 WKS-ANO     PIC 99.
+           03 WKS-MES     PIC 99.
+           03 WKS-DIA     PIC 99.
+      
+      *----------VARIABLES DE REPORTE CLI-------------
+       01 WKS-ENC1.
+           03 FILLER      PIC X(28) VALUE SPACES.
+           03 FILLER      PIC X(40)
+                             VALUE "REPORTE DE CLIENTES".
+      
+       01 WKS-ENC2.
+      *       03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER      PIC X(18)
+                     VALUE "FECHA DE PROCESO: ".
+           03 WKS-DIA     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 WKS-MES     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 WKS-ANO     PIC 99.
+           03 FILLER      PIC X(38) VALUE SPACES.
+           03 FILLER      PIC X(07) VALUE "PAG. : ".
+           03 WKS-NUM-PAG           PIC 9(02).
+      
+       01 WKS-ENC3.
+      *       03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE "ID-CLIENTE".
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 FILLER         PIC X(06) VALUE "NOMBRE".
+           03 FILLER         PIC X(30) VALUE SPACES.
+           03 FILLER         PIC X(15) VALUE "TIPO DE TARJETA".
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(14) VALUE "FEC DE INGRESO".
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE "ANUALIDAD".
+      
+       01 WKS-DET1.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 WKS-ID         PIC 999.
+           03 FILLER         PIC X(07) VALUE SPACES.
+           03 WKS-NOMB       PIC X(40).
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 WKS-TIPT       PIC X(10).
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 WKS-SIGLOF     PIC 99.
+           03 WKS-FECH       PIC 9(06).
+           03 FILLER         PIC X(07) VALUE SPACES.
+           03 WKS-ANUF       PIC $$$,$$9.99.
+      
+      
+       01 WKS-TOT1.
+           03 FILLER         PIC X(38) VALUE SPACES.
+           03 FILLER         PIC X(18) VALUE "TOTAL DE CLIENTES:".
+           03 FILLER         PIC X(09) VALUE SPACES.
+           03 WKS-TOCLI      PIC 999.
+      
+       01 WKS-TOT2.
+           03 FILLER         PIC X(27) VALUE SPACES.
+           03 FILLER         PIC X(28)
+                         VALUE "TOTAL ACUMULADO DE CLIENTES:".
+           03 FILLER         PIC X(09) VALUE SPACES.
+           03 WKS-TOCLI-AC   PIC 99999.
+      
+      *----------VARIABLES DE REPORTE TAR------------
+       01 WKS-ENCA.
+           03 FILLER         PIC X(28) VALUE SPACES.
+           03 FILLER         PIC X(40)
+                      VALUE "REPORTE DE TARJETAS".
+      
+       01 WKS-ENCB.
+      *       03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(18)
+                   VALUE "FECHA DE PROCESO: ".
+           03 WKS-DIA        PIC 99.
+           03 FILLER         PIC X VALUE "/".
+           03 WKS-MES        PIC 99.
+           03 FILLER         PIC X VALUE "/".
+           03 WKS-ANO        PIC 99.
+           03 FILLER         PIC X(38) VALUE SPACES.
+           03 FILLER         PIC X(07) VALUE "PAG. : ".
+           03 WKS-NUM-PAGA   PIC 9(02).
+      
+       01 WKS-ENCBB.
+           03 FILLER         PIC X(20) VALUE
+                "TIPO DE TARJETA:".
+           03 WKS-NOM-TARB   PIC X(20).
+      
+       01 WKS-ENCC.
+      *       03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE "ID-CLIENTE".
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 FILLER         PIC X(06) VALUE "NOMBRE".
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 FILLER         PIC X(16) VALUE "CLAVE DE TARJETA".
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(14) VALUE "FEC DE INGRESO".
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE "ANUALIDAD".
+      
+       01 WKS-DETA.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 WKS-IDT        PIC 999.
+           03 FILLER         PIC X(07) VALUE SPACES.
+           03 WKS-NOMT       PIC X(21).
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 WKS-CLAT       PIC X(10).
+           03 FILLER         PIC X(03) VALUE SPACES.
+           03 WKS-SIGLOFT    PIC 99.
+           03 WKS-FECT       PIC 9(06).
+           03 FILLER         PIC X(06) VALUE SPACES.
+           03 WKS-ANUFT      PIC $$$,$$9.99.
+      
+       01 WKS-TOTA.
+           03 FILLER         PIC X(20) VALUE SPACES.
+           03 FILLER         PIC X(16) VALUE
+                    "TOTAL ANUALIDAD".
+           03 WKS-FTITAR     PIC X(8).
+           03 FILLER         PIC X(05) VALUE ":    ".
+           03 WKS-TOANU      PIC $$$$,$$9.99.
+      
+       01 WKS-TOTAS.
+           03 FILLER         PIC X(20) VALUE SPACES.
+           03 FILLER         PIC X(19) VALUE
+               "TOTAL ANUALIDADES:".
+      *           03 WKS-FTITARS PIC X(8).
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 WKS-TOANS PIC $$$$,$$9.99.
+      
+      
+      *---------VARIABLES REPORTE TAR-FECH-----------*
+      
+       01 WKS-TOTPAR.
+           03 FILLER         PIC X(33) VALUE SPACES.
+           03 FILLER         PIC X(23) VALUE
+                   "TOTAL ANUALIDADES A??O ".
+           03 WKS-SIGLO-ANOT PIC 99.
+           03 WKS-ANOT       PIC 99.
+           03 FILLER         PIC X(03) VALUE ":  ".
+           03 WKS-PARTOT     PIC $$$$,$$9.99.
+      
+       01 WKS-FEC-SPLIT.
+           03 WKS-SIGLO-SPLIT PIC 99.
+           03 WKS-ASPLIT     PIC 99.
+           03 FILLER         PIC 9(04).
+      
+       01 WKS-ANUASP         PIC 9(6)V99.
+       01 WKS-CUTANO         PIC 99.
+       01 WKS-CUTSIGLO       PIC 99.
+
+      *---------VARIABLES REPORTE RESUMEN DE CARTERA-----------*
+
+       01 WKS-ENCR1.
+           03 FILLER      PIC X(28) VALUE SPACES.
+           03 FILLER      PIC X(40)
+                             VALUE "RESUMEN DE CARTERA".
+
+       01 WKS-ENCR2.
+           03 FILLER      PIC X(18)
+                     VALUE "FECHA DE PROCESO: ".
+           03 WKS-DIA     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 WKS-MES     PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 WKS-ANO     PIC 99.
+           03 FILLER      PIC X(38) VALUE SPACES.
+           03 FILLER      PIC X(07) VALUE "PAG. : ".
+           03 FILLER      PIC X(02) VALUE "01".
+
+       01 WKS-ENCR3.
+           03 FILLER         PIC X(15) VALUE "TIPO DE TARJETA".
+           03 FILLER         PIC X(08) VALUE SPACES.
+           03 FILLER         PIC X(08) VALUE "TARJETAS".
+           03 FILLER         PIC X(11) VALUE SPACES.
+           03 FILLER         PIC X(20) VALUE "TOTAL DE ANUALIDADES".
+
+       01 WKS-DETR.
+           03 WKS-TIPR       PIC X(20).
+           03 FILLER         PIC X(06) VALUE SPACES.
+           03 WKS-CNTR       PIC ZZ9.
+           03 FILLER         PIC X(13) VALUE SPACES.
+           03 WKS-ANUR       PIC $$$$,$$9.99.
+
+       01 WKS-TOTR.
+           03 FILLER         PIC X(15) VALUE "TOTAL CARTERA:".
+           03 FILLER         PIC X(11) VALUE SPACES.
+           03 WKS-TOTCLIR    PIC ZZ9.
+           03 FILLER         PIC X(13) VALUE SPACES.
+           03 WKS-TOTANUR    PIC $$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+      
+       INICIO.
+           PERFORM 1000-INICIO.
+           IF WKS-FIN = 0
+               IF WKS-MODO-BATCH = 1
+                   PERFORM 2400-REPORTE-CLI
+                   PERFORM 2800-REPORTE-TAR
+                   PERFORM 2900-REPORTE-TAFE
+                   PERFORM 2950-REPORTE-RESUMEN
+               ELSE
+                   PERFORM 2000-PROCESO UNTIL WKS-FIN = 1
+               END-IF
+           END-IF.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+      *    MODO BATCH: SE INVOCA COMO "PROFIN2U BATCH" (VER BATCH-DIA)
+      *    PARA GENERAR LOS CUATRO REPORTES SIN INTERVENCION DEL
+      *    OPERADOR, CON RANGOS/FECHA DE PROCESO POR DEFECTO.
+           MOVE SPACES TO WKS-ARG-CMD.
+           ACCEPT WKS-ARG-CMD FROM COMMAND-LINE.
+           IF WKS-ARG-CMD(1:5) = "BATCH"
+               MOVE 1 TO WKS-MODO-BATCH.
+
+           CHANGE ATTRIBUTE TITLE OF CLI-INDD TO  WKS-ETIQ-REP.
+      *----ESTO ES PARA LOS REPORTES:
+           SET CLI-INDD (USERBACKUPNAME) TO VALUE TRUE.
+      *     OPEN INPUT CLI-INDD.
+           CHANGE ATTRIBUTE TITLE OF REP-CLI TO  WKS-ETIQ-RC.
+           SET REP-CLI (USERBACKUPNAME) TO VALUE TRUE.
+      
+           CHANGE ATTRIBUTE TITLE OF REP-TAR TO  WKS-ETIQ-RT.
+           SET REP-TAR (USERBACKUPNAME) TO VALUE TRUE.
+      
+           CHANGE ATTRIBUTE TITLE OF REP-TF TO  WKS-ETIQ-RTF.
+           SET REP-TF (USERBACKUPNAME) TO VALUE TRUE.
+
+           CHANGE ATTRIBUTE TITLE OF REP-RES TO  WKS-ETIQ-RR.
+           SET REP-RES (USERBACKUPNAME) TO VALUE TRUE.
+
+           MOVE 0 TO WKS-FIN.
+           OPEN I-O LOCK-CLI.
+           IF WKS-STAT-LCK = "35"
+               OPEN OUTPUT LOCK-CLI
+               MOVE 1 TO COD-LOCK-CLI
+               MOVE 0 TO LOCK-ACTIVO
+               MOVE SPACES TO LOCK-PROGRAMA
+               WRITE REG-LOCK-CLI
+               CLOSE LOCK-CLI
+               OPEN I-O LOCK-CLI.
+           MOVE 1 TO COD-LOCK-CLI.
+           READ LOCK-CLI
+               INVALID KEY MOVE 0 TO LOCK-ACTIVO.
+           IF LOCK-ACTIVO = 1
+               DISPLAY "ARCHIVO DE CLIENTES EN USO POR " LOCK-PROGRAMA
+               DISPLAY "REINTENTE MAS TARDE."
+               MOVE 1 TO WKS-FIN.
+           CLOSE LOCK-CLI.
+
+       2000-PROCESO.
+      *       DISPLAY REG-CLI.
+      *       READ CLI-INDD
+      *       NEXT AT END MOVE 1 TO WKS-FIN.
+      
+           DISPLAY SPACES.
+           DISPLAY "REPORTE DE TARJETAS DE CLIENTES".
+           DISPLAY "REPORTE POR CLIENTES   (1)".
+           DISPLAY "REPORTE POR TARJETAS   (2)".
+           DISPLAY "REPORTE TARJETAS-FECHA (3)"
+           DISPLAY "RESUMEN DE CARTERA     (4)"
+           DISPLAY "SALIR                  (5)".
+           DISPLAY "ELEGIR OPCION:".
+           ACCEPT WKS-DESC.
+
+           IF WKS-DESC = 1
+               PERFORM 2400-REPORTE-CLI
+           ELSE IF WKS-DESC = 2
+               PERFORM 2800-REPORTE-TAR
+           ELSE IF WKS-DESC = 3
+               PERFORM 2900-REPORTE-TAFE
+           ELSE IF WKS-DESC = 4
+               PERFORM 2950-REPORTE-RESUMEN
+           ELSE IF WKS-DESC = 5
+               MOVE 1 TO WKS-FIN.
+
+
+       2399-RECONCILIA-REGISTROS.
+
+           OPEN INPUT CNT-CLI.
+           IF WKS-STAT-CNT = "35"
+               MOVE 0 TO CNT-CLI-ACT
+           ELSE
+               MOVE 1 TO COD-CNT-CLI
+               READ CNT-CLI
+                   INVALID KEY MOVE 0 TO CNT-CLI-ACT
+               END-READ
+               CLOSE CNT-CLI
+           END-IF.
+
+           MOVE 0 TO WKS-CNT-FIS.
+           MOVE 0 TO WKS-FINR5.
+           OPEN INPUT CLI-INDD.
+           PERFORM 2398-CUENTA-SIGUIENTE UNTIL WKS-FINR5 = 1.
+           CLOSE CLI-INDD.
+
+           IF WKS-CNT-FIS NOT = CNT-CLI-ACT
+               DISPLAY "ADVERTENCIA: RECONCILIACION DE REGISTROS FALLO"
+               DISPLAY "REGISTROS FISICOS EN CLI-INDD: " WKS-CNT-FIS
+               DISPLAY "REGISTROS ESPERADOS (CONTROL): " CNT-CLI-ACT
+               DISPLAY "VERIFIQUE EL ARCHIVO ANTES DE CONTINUAR"
+           END-IF.
+
+       2398-CUENTA-SIGUIENTE.
+           READ CLI-INDD
+               NEXT
+               AT END MOVE 1 TO WKS-FINR5
+               NOT AT END ADD 1 TO WKS-CNT-FIS
+           END-READ.
+
+
+       2400-REPORTE-CLI.
+           DISPLAY SPACE.
+           DISPLAY "PROCESO DE GENERACION DE REPORTE".
+           PERFORM 2399-RECONCILIA-REGISTROS.
+           PERFORM 2405-PIDE-RANGO-FECHAS.
+           PERFORM 2406-PIDE-FECHA-PROCESO.
+           IF WKS-MODO-BATCH = 1
+               MOVE 1 TO WKS-ORDEN-REP
+           ELSE
+               DISPLAY "ORDENAR POR ID-CLIENTE (1) O NOMBRE (2):"
+               ACCEPT WKS-ORDEN-REP
+           END-IF.
+           PERFORM 2410-INICIO-REP-CLI.
+           PERFORM 2420-PROCESO-GEN-REP-CLI UNTIL WKS-FINR1 = 1.
+           PERFORM 2430-TERMINA-GEN-REP-CLI.
+
+       2405-PIDE-RANGO-FECHAS.
+           IF WKS-MODO-BATCH = 1
+               MOVE 0 TO WKS-FEC-DESDE
+               MOVE 0 TO WKS-FEC-HASTA
+           ELSE
+               DISPLAY "FECHA DESDE(AAAAMMDD,0=SIN LIMITE):"
+               ACCEPT WKS-FEC-DESDE
+               DISPLAY "FECHA HASTA(AAAAMMDD,0=SIN LIMITE):"
+               ACCEPT WKS-FEC-HASTA
+           END-IF.
+           IF WKS-FEC-HASTA = 0
+               MOVE 99999999 TO WKS-FEC-HASTA.
+
+       2406-PIDE-FECHA-PROCESO.
+           IF WKS-MODO-BATCH = 1
+               MOVE 0 TO WKS-FEC-PROCESO
+           ELSE
+               DISPLAY "FECHA DE PROCESO A IMPRIMIR(AAAAMMDD,0=HOY):"
+               ACCEPT WKS-FEC-PROCESO
+           END-IF.
+
+       2410-INICIO-REP-CLI.
+           OPEN INPUT CLI-INDD.
+           OPEN OUTPUT REP-CLI.
+           MOVE 0 TO WKS-TOTAL-CLI.
+           OPEN I-O TOT-CLI.
+           IF WKS-STAT-TOT = "35"
+               OPEN OUTPUT TOT-CLI
+               MOVE 1 TO COD-TOT-CLI
+               MOVE 0 TO TOT-CLI-GRAL
+               WRITE REG-TOT-CLI
+               CLOSE TOT-CLI
+               OPEN I-O TOT-CLI
+           END-IF.
+           MOVE 1 TO COD-TOT-CLI.
+           READ TOT-CLI
+               INVALID KEY MOVE 0 TO TOT-CLI-GRAL
+           END-READ.
+           IF WKS-ORDEN-REP = 2
+               MOVE LOW-VALUES TO NOM-CLI
+               START CLI-INDD KEY IS GREATER OR EQUAL TO NOM-CLI
+                   INVALID KEY MOVE 1 TO WKS-FINR1
+               END-START
+           END-IF.
+           PERFORM 2415-LEE-ARCHIVO.
+           IF WKS-FINR1 = 0
+               PERFORM 2417-GENERA-ENCABEZADO.
+      
+       2415-LEE-ARCHIVO.
+           READ CLI-INDD
+           NEXT
+           AT END MOVE 1 TO WKS-FINR1.
+      
+       2417-GENERA-ENCABEZADO.
+      
+           ADD 1 TO WKS-NUM-PAG.
+           MOVE SPACES TO LINEAC.
+           MOVE WKS-ENC1 TO LINEAC.
+           WRITE LINEAC AFTER PAGE.
+      
+           IF WKS-FEC-PROCESO = 0
+               ACCEPT WKS-HOY FROM DATE
+           ELSE
+               MOVE WKS-FEC-PROCESO(7:2) TO WKS-DIA OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(5:2) TO WKS-MES OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(3:2) TO WKS-ANO OF WKS-HOY
+           END-IF.
+           MOVE CORR WKS-HOY TO WKS-ENC2.
+      
+           MOVE WKS-ENC2 TO LINEAC.
+           WRITE LINEAC AFTER 1.
+      
+           MOVE WKS-ENC3 TO LINEAC.
+           WRITE LINEAC AFTER 2.
+           MOVE 3 TO WKS-CONT-LIN.
+      
+      
+       2420-PROCESO-GEN-REP-CLI.
+      
+           IF FEC-ING NOT LESS THAN WKS-FEC-DESDE
+               AND FEC-ING NOT GREATER THAN WKS-FEC-HASTA
+      
+               MOVE ID-CLIENTE         TO WKS-ID
+               MOVE SPACES             TO WKS-NOM-COMPLETO
+               STRING FUNCTION TRIM (NOMBRE)  DELIMITED BY SIZE
+                      " "                     DELIMITED BY SIZE
+                      FUNCTION TRIM (APE-PAT) DELIMITED BY SIZE
+                      " "                     DELIMITED BY SIZE
+                      FUNCTION TRIM (APE-MAT) DELIMITED BY SIZE
+                   INTO WKS-NOM-COMPLETO
+               END-STRING
+               MOVE WKS-NOM-COMPLETO   TO WKS-NOMB
+               MOVE NOM-TAR            TO WKS-TIPT
+               MOVE FEC-ING(1:2)       TO WKS-SIGLOF
+               MOVE FEC-ING            TO WKS-FECH
+               MOVE ANUA               TO WKS-ANUF
+      
+               IF WKS-CONT-LIN > WKS-LIN-MAX-CLI
+                   PERFORM 2417-GENERA-ENCABEZADO
+               END-IF
+      
+               MOVE WKS-DET1 TO LINEAC
+               WRITE LINEAC AFTER 1
+               ADD 1 TO WKS-CONT-LIN
+               ADD 1 TO WKS-TOTAL-CLI
+           END-IF.
+      
+           PERFORM 2415-LEE-ARCHIVO.
+      
+       2430-TERMINA-GEN-REP-CLI.
+      
+           MOVE WKS-TOTAL-CLI      TO WKS-TOCLI.
+           MOVE WKS-TOT1           TO LINEAC.
+           WRITE LINEAC AFTER 2.
+      
+      *    TOT-CLI-GRAL REFLEJA EL TOTAL REAL DE CLIENTES VIVOS EN
+      *    CLI-INDD (CNT-CLI-ACT), NO UNA SUMA DE TOTALES POR CORRIDA,
+      *    PARA QUE RECORRER EL REPORTE VARIAS VECES NO LO INFLE.
+           MOVE CNT-CLI-ACT        TO TOT-CLI-GRAL.
+           REWRITE REG-TOT-CLI.
+           MOVE TOT-CLI-GRAL       TO WKS-TOCLI-AC.
+           MOVE WKS-TOT2           TO LINEAC.
+           WRITE LINEAC AFTER 2.
+      
+           CLOSE CLI-INDD
+                 TOT-CLI
+                 REP-CLI WITH SAVE.
+      
+           DISPLAY "REPORTE GENERADO".
+           IF WKS-MODO-BATCH = 0
+               DISPLAY "ACEPTAR"
+               ACCEPT WKS-ESPERA
+           END-IF.
+      
+      *------------------SEGUNDO REPORTE---------------------
+      
+       2800-REPORTE-TAR.
+      
+           DISPLAY SPACE.
+           DISPLAY "PROCESO DE GENERACION DE REPORTE".
+           PERFORM 2399-RECONCILIA-REGISTROS.
+           PERFORM 2406-PIDE-FECHA-PROCESO.
+           PERFORM 2810-INICIO-REP-TAR.
+      
+           PERFORM 2820-PROCESO-GEN-REP-TAR UNTIL WKS-FINR2 = 1.
+           PERFORM 2830-TERMINA-GEN-REP-TAR.
+      
+      
+       2810-INICIO-REP-TAR.
+           OPEN INPUT CLI-INDD.
+           OPEN OUTPUT REP-TAR.
+      
+           MOVE SPACES TO NOM-TAR.
+           START CLI-INDD KEY IS GREATER THAN NOM-TAR
+           INVALID KEY MOVE 1 TO WKS-FINR2.
+      
+      *       MOVE SPACES TO NOM-TAR.
+      *       START CLI-INDD KEY IS GREATER OR EQUAL TO NOM-TAR.
+      
+           IF WKS-FINR2 = 0
+               PERFORM 2815-LEE-ARCHIVO.
+      
+           MOVE SPACES TO WKS-CUTTER.
+           MOVE ZEROES TO WKS-ANUALIS.
+      *     MOVE ZEROES TO WKS-TOTAS.
+      *     MOVE ZEROES TO WKS-TOTA.
+           MOVE ZEROES TO WKS-TOTAL-ANUA.
+      
+      
+       2815-LEE-ARCHIVO.
+           READ CLI-INDD
+           NEXT
+           AT END MOVE 1           TO WKS-FINR2.
+      
+      
+       2817-GENERA-ENCABEZADO.
+      
+           ADD 1                   TO WKS-NUM-PAGA.
+           MOVE SPACES             TO LINEAT.
+           MOVE WKS-ENCA           TO LINEAT.
+           WRITE LINEAT AFTER PAGE.
+      
+           IF WKS-FEC-PROCESO = 0
+               ACCEPT WKS-HOY FROM DATE
+           ELSE
+               MOVE WKS-FEC-PROCESO(7:2) TO WKS-DIA OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(5:2) TO WKS-MES OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(3:2) TO WKS-ANO OF WKS-HOY
+           END-IF.
+           MOVE CORR WKS-HOY       TO WKS-ENCB.
+      
+           MOVE WKS-ENCB           TO LINEAT.
+           WRITE LINEAT AFTER 1.
+      
+           MOVE NOM-TAR            TO WKS-NOM-TARB.
+           MOVE WKS-ENCBB          TO LINEAT.
+           WRITE LINEAT AFTER 2.
+      
+           MOVE WKS-ENCC           TO LINEAT.
+           WRITE LINEAT AFTER 2.
+           MOVE 3                  TO WKS-CONT-LIN.
+      
+      
+       2820-PROCESO-GEN-REP-TAR.
+      
+           MOVE ID-CLIENTE         TO WKS-IDT.
+           MOVE NOM-CLI            TO WKS-NOMT.
+           MOVE CLA-TAR            TO WKS-CLAT.
+           MOVE ANUA               TO WKS-ANUFT.
+           MOVE FEC-ING(1:2)       TO WKS-SIGLOFT.
+           MOVE FEC-ING            TO WKS-FECT.
+      
+      
+           MOVE 0 TO WKS-ENCAB-YA-IMP.
+           IF WKS-CONT-LIN > WKS-LIN-MAX-TAR
+               PERFORM 2817-GENERA-ENCABEZADO
+               MOVE 1 TO WKS-ENCAB-YA-IMP.
+
+           IF WKS-CUTTER = NOM-TAR
+               NEXT SENTENCE
+           ELSE
+               PERFORM 2825-GENERA-PIE
+               MOVE 0              TO WKS-TOTAL-ANUA
+               IF WKS-ENCAB-YA-IMP = 0
+                   PERFORM 2817-GENERA-ENCABEZADO
+               END-IF
+               MOVE NOM-TAR        TO WKS-CUTTER.
+      
+           MOVE WKS-DETA           TO LINEAT
+           WRITE LINEAT AFTER 1
+           ADD 1 TO WKS-CONT-LIN.
+           ADD ANUA                TO WKS-TOTAL-ANUA.
+           ADD ANUA                TO WKS-ANUALIS.
+      
+           PERFORM 2815-LEE-ARCHIVO.
+      
+       2825-GENERA-PIE.
+           IF WKS-NUM-PAGA = 0
+               NEXT SENTENCE
+           ELSE
+               MOVE WKS-CUTTER     TO WKS-FTITAR
+               MOVE WKS-TOTAL-ANUA TO WKS-TOANU
+               MOVE WKS-TOTA       TO LINEAT
+      
+               WRITE LINEAT AFTER 2.
+      
+       2830-TERMINA-GEN-REP-TAR.
+      
+           PERFORM 2825-GENERA-PIE.
+      
+           MOVE WKS-ANUALIS TO WKS-TOANS.
+           MOVE WKS-TOTAS TO LINEAT.
+           WRITE LINEAT AFTER 2.
+      
+           CLOSE CLI-INDD
+                 REP-TAR WITH SAVE.
+      
+           DISPLAY "REPORTE GENERADO".
+           IF WKS-MODO-BATCH = 0
+               DISPLAY "ACEPTAR"
+               ACCEPT WKS-ESPERA
+           END-IF.
+      
+      *-----------------TERCER REPORTE------------*
+      
+       2900-REPORTE-TAFE.
+
+           DISPLAY SPACE.
+           DISPLAY "PROCESO DE GENERACION DE REPORTE".
+           PERFORM 2399-RECONCILIA-REGISTROS.
+           PERFORM 2901-VERIFICA-CHECKPOINT-TAFE.
+           IF WKS-REANUDA-TAFE = 0
+               PERFORM 2405-PIDE-RANGO-FECHAS
+               PERFORM 2406-PIDE-FECHA-PROCESO
+           END-IF.
+           PERFORM 2910-INICIO-REP-TF.
+
+           PERFORM 2920-PROCESO-GEN-REP-TF UNTIL WKS-FINR3 = 1.
+           PERFORM 2930-TERMINA-GEN-REP-TF.
+
+       2901-VERIFICA-CHECKPOINT-TAFE.
+           MOVE 0 TO WKS-REANUDA-TAFE.
+           OPEN I-O CKP-TAFE.
+           IF WKS-STAT-CKP = "35"
+               OPEN OUTPUT CKP-TAFE
+               MOVE 1 TO COD-CKP-TAFE
+               MOVE 0 TO CKP-ACTIVO
+               MOVE SPACES TO CKP-TIPO
+               MOVE 0 TO CKP-FEC-DESDE
+               MOVE 0 TO CKP-FEC-HASTA
+               MOVE 0 TO CKP-FEC-PROCESO
+               WRITE REG-CKP-TAFE
+               CLOSE CKP-TAFE
+               OPEN I-O CKP-TAFE.
+           MOVE 1 TO COD-CKP-TAFE.
+           READ CKP-TAFE
+               INVALID KEY MOVE 0 TO CKP-ACTIVO.
+
+           IF CKP-ACTIVO = 1 AND WKS-MODO-BATCH = 0
+               DISPLAY "EXISTE UN REPORTE TARJETAS-FECHA INTERRUMPIDO."
+               DISPLAY "LLEGO HASTA EL TIPO " CKP-TIPO "."
+               DISPLAY "DESEA REGENERARLO CON LOS MISMOS PARAMETROS?"
+               DISPLAY "(S/N):"
+               ACCEPT WKS-ESPERA
+               IF WKS-ESPERA = "S"
+                   MOVE 1 TO WKS-REANUDA-TAFE
+                   MOVE CKP-FEC-DESDE TO WKS-FEC-DESDE
+                   MOVE CKP-FEC-HASTA TO WKS-FEC-HASTA
+                   MOVE CKP-FEC-PROCESO TO WKS-FEC-PROCESO
+               END-IF
+           END-IF.
+           CLOSE CKP-TAFE.
+
+       2910-INICIO-REP-TF.
+           OPEN INPUT CLI-INDD.
+
+           MOVE ZEROES TO WKS-ANUALIS.
+      *     MOVE ZEROES TO WKS-TOTAS.
+      *     MOVE ZEROES TO WKS-TOTA.
+           MOVE ZEROES TO WKS-TOTAL-ANUA.
+
+      *    EL CHECKPOINT SOLO GUARDA EL ULTIMO TIPO YA CERRADO, NO LA
+      *    POSICION EXACTA DENTRO DEL TIPO QUE SE ESTABA IMPRIMIENDO AL
+      *    MOMENTO DE LA INTERRUPCION; REANUDAR CON OPEN EXTEND DESDE
+      *    ESE TIPO PODIA DEJAR SUS LINEAS A MEDIAS SEGUIDAS DE UNA
+      *    SEGUNDA COPIA COMPLETA DEL MISMO TIPO. POR ESO REANUDAR
+      *    RECREA REP-TF DESDE CERO, IGUAL QUE UNA CORRIDA NUEVA, PERO
+      *    REUTILIZANDO LOS PARAMETROS DE FECHA YA CAPTURADOS (CARGADOS
+      *    EN 2901-VERIFICA-CHECKPOINT-TAFE) PARA QUE EL OPERADOR NO
+      *    TENGA QUE VOLVER A TECLEARLOS; WKS-ANUALIS PARTE EN CEROS
+      *    PORQUE EL REPORTE SE VUELVE A GENERAR COMPLETO.
+           OPEN OUTPUT REP-TF.
+           MOVE 0 TO WKS-NUM-PAGA.
+           MOVE SPACES TO NOM-TAR.
+           MOVE SPACES TO WKS-CUTTER.
+           START CLI-INDD KEY IS GREATER THAN NOM-TAR
+               INVALID KEY MOVE 1 TO WKS-FINR3.
+
+           IF WKS-FINR3 = 0
+               READ CLI-INDD
+               NEXT
+               AT END MOVE 1 TO WKS-FINR3.
+
+           MOVE NOM-TAR TO WKS-TIPOT.
+
+           MOVE ZEROES TO FEC-ING.
+           START CLI-INDD KEY IS GREATER THAN FEC-ING
+               INVALID KEY MOVE 1 TO WKS-FINR3.
+
+           OPEN I-O CKP-TAFE.
+
+      
+       2917-GENERA-ENCABEZADO.
+      
+           ADD 1                   TO WKS-NUM-PAGA.
+           MOVE SPACES             TO LINEAF.
+           MOVE WKS-ENCA           TO LINEAF.
+           WRITE LINEAF AFTER PAGE.
+      
+           IF WKS-FEC-PROCESO = 0
+               ACCEPT WKS-HOY FROM DATE
+           ELSE
+               MOVE WKS-FEC-PROCESO(7:2) TO WKS-DIA OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(5:2) TO WKS-MES OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(3:2) TO WKS-ANO OF WKS-HOY
+           END-IF.
+           MOVE CORR WKS-HOY       TO WKS-ENCB.
+      
+           MOVE WKS-ENCB           TO LINEAF.
+           WRITE LINEAF AFTER 1.
+      
+           MOVE NOM-TAR            TO WKS-NOM-TARB.
+           MOVE WKS-ENCBB          TO LINEAF.
+           WRITE LINEAF AFTER 2.
+      
+           MOVE WKS-ENCC           TO LINEAF.
+           WRITE LINEAF AFTER 2.
+           MOVE 3                  TO WKS-CONT-LIN.
+      
+      
+       2920-PROCESO-GEN-REP-TF.
+           IF FEC-ING = 0
+               NEXT SENTENCE
+           ELSE IF NOM-TAR = WKS-TIPOT
+               AND FEC-ING NOT LESS THAN WKS-FEC-DESDE
+               AND FEC-ING NOT GREATER THAN WKS-FEC-HASTA
+               PERFORM 2922-ESCRIBE-LIN.
+      
+      
+           READ CLI-INDD
+               NEXT
+               AT END
+               MOVE 0 TO WKS-FIN-CHE
+               MOVE WKS-TIPOT TO NOM-TAR
+
+               PERFORM 2924-CHECK-NEXT-TAR
+               MOVE ZEROES TO FEC-ING
+               START CLI-INDD KEY IS GREATER THAN FEC-ING
+               INVALID KEY MOVE 1 TO WKS-FINR3.
+      
+      
+       2922-ESCRIBE-LIN.
+      
+           MOVE ID-CLIENTE         TO WKS-IDT.
+           MOVE NOM-CLI            TO WKS-NOMT.
+           MOVE CLA-TAR            TO WKS-CLAT.
+           MOVE ANUA               TO WKS-ANUFT.
+           MOVE FEC-ING(1:2)       TO WKS-SIGLOFT.
+           MOVE FEC-ING            TO WKS-FECT.
+           MOVE FEC-ING            TO WKS-FEC-SPLIT.
+      
+           MOVE 0 TO WKS-ENCAB-YA-IMP.
+           IF WKS-CONT-LIN > WKS-LIN-MAX-TF
+               PERFORM 2917-GENERA-ENCABEZADO
+               MOVE 1 TO WKS-ENCAB-YA-IMP.
+
+           IF WKS-CUTANO = WKS-ASPLIT AND WKS-CUTSIGLO = WKS-SIGLO-SPLIT
+               NEXT SENTENCE
+           ELSE
+      *         MOVE WKS-CUTANO TO
+               MOVE WKS-CUTANO   TO WKS-ANOT
+               MOVE WKS-CUTSIGLO TO WKS-SIGLO-ANOT
+               MOVE WKS-ASPLIT       TO WKS-CUTANO
+               MOVE WKS-SIGLO-SPLIT  TO WKS-CUTSIGLO
+               PERFORM 2923-ESCRIBE-DATE-ANUA.
+
+           IF WKS-CUTTER = NOM-TAR
+               NEXT SENTENCE
+           ELSE
+               PERFORM 2925-GENERA-PIE
+               PERFORM 2926-GUARDA-CHECKPOINT-TAR
+               MOVE 0              TO WKS-TOTAL-ANUA
+               IF WKS-ENCAB-YA-IMP = 0
+                   PERFORM 2917-GENERA-ENCABEZADO
+               END-IF
+               MOVE NOM-TAR        TO WKS-CUTTER.
+      
+           MOVE WKS-DETA           TO LINEAF
+           WRITE LINEAF AFTER 1
+           ADD 1 TO WKS-CONT-LIN.
+           ADD ANUA                TO WKS-TOTAL-ANUA.
+           ADD ANUA                TO WKS-ANUALIS.
+           ADD ANUA                TO WKS-ANUASP.
+      
+       2923-ESCRIBE-DATE-ANUA.
+           IF WKS-NUM-PAGA = 0
+               NEXT SENTENCE
+           ELSE
+      *     MOVE WKS-ASPLIT TO WKS-ANOT.
+               MOVE WKS-ANUASP TO WKS-PARTOT
+               MOVE WKS-TOTPAR TO LINEAF
+      
+               WRITE LINEAF AFTER 1
+               MOVE ZEROES TO WKS-ANUASP.
+      
+      
+       2924-CHECK-NEXT-TAR.
+
+           START CLI-INDD KEY IS GREATER THAN NOM-TAR
+           INVALID KEY MOVE 1 TO WKS-FINR3.
+
+           READ CLI-INDD
+           NEXT
+           AT END MOVE 1 TO WKS-FINR3.
+
+           MOVE NOM-TAR TO WKS-TIPOT.
+
+
+       2925-GENERA-PIE.
+           IF WKS-NUM-PAGA = 0
+               NEXT SENTENCE
+           ELSE
+               MOVE WKS-CUTTER     TO WKS-FTITAR
+               MOVE WKS-TOTAL-ANUA TO WKS-TOANU
+               MOVE WKS-TOTA       TO LINEAF
+      
+               WRITE LINEAF AFTER 2.
+
+       2926-GUARDA-CHECKPOINT-TAR.
+      *    SE LLAMA JUSTO DESPUES DE IMPRIMIR EL PIE DE WKS-CUTTER, ASI
+      *    QUE EL TIPO GUARDADO YA QUEDO COMPLETO (PIE INCLUIDO) EN
+      *    REP-TF - UNA REANUDACION NUNCA VOLVERA A ESCRIBIR SUS LINEAS.
+           IF WKS-NUM-PAGA NOT = 0
+               MOVE 1 TO CKP-ACTIVO
+               MOVE WKS-CUTTER TO CKP-TIPO
+               MOVE WKS-FEC-DESDE TO CKP-FEC-DESDE
+               MOVE WKS-FEC-HASTA TO CKP-FEC-HASTA
+               MOVE WKS-FEC-PROCESO TO CKP-FEC-PROCESO
+               REWRITE REG-CKP-TAFE
+           END-IF.
+
+
+       2930-TERMINA-GEN-REP-TF.
+
+           MOVE WKS-CUTANO   TO WKS-ANOT
+           MOVE WKS-CUTSIGLO TO WKS-SIGLO-ANOT
+           PERFORM 2923-ESCRIBE-DATE-ANUA.
+      
+           PERFORM 2925-GENERA-PIE.
+      
+           MOVE WKS-ANUALIS TO WKS-TOANS.
+           MOVE WKS-TOTAS TO LINEAF.
+           WRITE LINEAF AFTER 2.
+
+           MOVE 0 TO CKP-ACTIVO.
+           REWRITE REG-CKP-TAFE.
+           CLOSE CKP-TAFE.
+
+           CLOSE CLI-INDD
+                 REP-TF WITH SAVE.
+
+           DISPLAY "REPORTE GENERADO".
+           IF WKS-MODO-BATCH = 0
+               DISPLAY "ACEPTAR"
+               ACCEPT WKS-ESPERA
+           END-IF.
+
+      *------------------CUARTO REPORTE-----------------------
+
+       2950-REPORTE-RESUMEN.
+
+           DISPLAY SPACE.
+           DISPLAY "PROCESO DE GENERACION DE REPORTE".
+           PERFORM 2399-RECONCILIA-REGISTROS.
+           PERFORM 2406-PIDE-FECHA-PROCESO.
+           PERFORM 2960-INICIO-REP-RES.
+           PERFORM 2970-PROCESO-GEN-REP-RES UNTIL WKS-FINR4 = 1.
+           PERFORM 2980-TERMINA-GEN-REP-RES.
+
+       2960-INICIO-REP-RES.
+           OPEN INPUT CLI-INDD.
+           OPEN OUTPUT REP-RES.
+
+           MOVE SPACES TO NOM-TAR.
+           START CLI-INDD KEY IS GREATER THAN NOM-TAR
+               INVALID KEY MOVE 1 TO WKS-FINR4.
+
+           IF WKS-FINR4 = 0
+               PERFORM 2965-LEE-ARCHIVO-RES.
+
+           MOVE SPACES TO WKS-RES-TIPO.
+           MOVE 0 TO WKS-RES-CNT.
+           MOVE 0 TO WKS-RES-ANUA.
+           MOVE 0 TO WKS-RES-TOTCLI.
+           MOVE 0 TO WKS-RES-TOTANU.
+
+           IF WKS-FINR4 = 0
+               PERFORM 2967-GENERA-ENCABEZADO-RES.
+
+       2965-LEE-ARCHIVO-RES.
+           READ CLI-INDD
+           NEXT
+           AT END MOVE 1 TO WKS-FINR4.
+
+       2967-GENERA-ENCABEZADO-RES.
+
+           MOVE SPACES TO LINEAR.
+           MOVE WKS-ENCR1 TO LINEAR.
+           WRITE LINEAR AFTER PAGE.
+
+           IF WKS-FEC-PROCESO = 0
+               ACCEPT WKS-HOY FROM DATE
+           ELSE
+               MOVE WKS-FEC-PROCESO(7:2) TO WKS-DIA OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(5:2) TO WKS-MES OF WKS-HOY
+               MOVE WKS-FEC-PROCESO(3:2) TO WKS-ANO OF WKS-HOY
+           END-IF.
+           MOVE CORR WKS-HOY TO WKS-ENCR2.
+
+           MOVE WKS-ENCR2 TO LINEAR.
+           WRITE LINEAR AFTER 1.
+
+           MOVE WKS-ENCR3 TO LINEAR.
+           WRITE LINEAR AFTER 2.
+
+       2970-PROCESO-GEN-REP-RES.
+
+           IF NOM-TAR = WKS-RES-TIPO
+               NEXT SENTENCE
+           ELSE
+               IF WKS-RES-TIPO NOT = SPACES
+                   PERFORM 2975-ESCRIBE-LIN-RES
+               END-IF
+               MOVE NOM-TAR TO WKS-RES-TIPO
+               MOVE 0 TO WKS-RES-CNT
+               MOVE 0 TO WKS-RES-ANUA.
+
+           ADD 1    TO WKS-RES-CNT.
+           ADD ANUA TO WKS-RES-ANUA.
+           ADD 1    TO WKS-RES-TOTCLI.
+           ADD ANUA TO WKS-RES-TOTANU.
+
+           PERFORM 2965-LEE-ARCHIVO-RES.
+
+       2975-ESCRIBE-LIN-RES.
+
+           MOVE WKS-RES-TIPO TO WKS-TIPR.
+           MOVE WKS-RES-CNT  TO WKS-CNTR.
+           MOVE WKS-RES-ANUA TO WKS-ANUR.
+           MOVE WKS-DETR     TO LINEAR.
+           WRITE LINEAR AFTER 1.
+
+       2980-TERMINA-GEN-REP-RES.
+
+           IF WKS-RES-TIPO NOT = SPACES
+               PERFORM 2975-ESCRIBE-LIN-RES.
+
+           MOVE WKS-RES-TOTCLI TO WKS-TOTCLIR.
+           MOVE WKS-RES-TOTANU TO WKS-TOTANUR.
+           MOVE WKS-TOTR        TO LINEAR.
+           WRITE LINEAR AFTER 2.
+
+           CLOSE CLI-INDD
+                 REP-RES WITH SAVE.
+
+           DISPLAY "REPORTE GENERADO".
+           IF WKS-MODO-BATCH = 0
+               DISPLAY "ACEPTAR"
+               ACCEPT WKS-ESPERA
+           END-IF.
+
+
+       3000-FIN.
+      *     CLOSE CLI-INDD WITH SAVE.
       
\ No newline at end of file
