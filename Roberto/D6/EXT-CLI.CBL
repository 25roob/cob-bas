@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXT-CLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLI-INDD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID-CLIENTE
+           ALTERNATE RECORD KEY IS NOM-TAR WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FEC-ING WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NOM-CLI WITH DUPLICATES.
+           SELECT REP-EXT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLI-INDD.
+           COPY REGCLI.
+
+       FD REP-EXT.
+       01 LINEA-EXT            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 WKS-FIN              PIC 9.
+       01 WKS-ANUA-ED          PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESO UNTIL WKS-FIN = 1.
+           PERFORM 3000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT CLI-INDD.
+           OPEN OUTPUT REP-EXT.
+
+           MOVE SPACES TO LINEA-EXT.
+           STRING "ID_CLIENTE" DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "NOMBRE"     DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "APE_PAT"    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "APE_MAT"    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "CLA_TAR"    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "NOM_TAR"    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "ANUA"       DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  "FEC_ING"    DELIMITED BY SIZE
+               INTO LINEA-EXT
+           END-STRING.
+           WRITE LINEA-EXT.
+
+           MOVE 0 TO WKS-FIN.
+           PERFORM 2010-LEE-ARCHIVO.
+
+       2000-PROCESO.
+           PERFORM 2020-ESCRIBE-LIN.
+           PERFORM 2010-LEE-ARCHIVO.
+
+       2010-LEE-ARCHIVO.
+           READ CLI-INDD
+               NEXT
+               AT END MOVE 1 TO WKS-FIN.
+
+       2020-ESCRIBE-LIN.
+           MOVE ANUA TO WKS-ANUA-ED.
+           MOVE SPACES TO LINEA-EXT.
+           STRING ID-CLIENTE                      DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM (NOMBRE)           DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM (APE-PAT)          DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM (APE-MAT)          DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  CLA-TAR                          DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM (NOM-TAR)          DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM (WKS-ANUA-ED)      DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FEC-ING                          DELIMITED BY SIZE
+               INTO LINEA-EXT
+           END-STRING.
+           WRITE LINEA-EXT.
+
+       3000-FIN.
+           CLOSE CLI-INDD.
+           CLOSE REP-EXT.
+           DISPLAY "ARCHIVO GENERADO: REP-EXT".
