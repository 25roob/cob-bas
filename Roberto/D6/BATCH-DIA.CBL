@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DIA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WKS-DESC           PIC X.
+       77 WKS-DESC-CAP       PIC X.
+       77 WKS-CMD            PIC X(80).
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *    PROCESO DESATENDIDO DE FIN DE DIA: LA CAPTURA (GEN-INDR)
+      *    SIGUE SIENDO INTERACTIVA POR NATURALEZA (NO HAY UN ARCHIVO
+      *    DE "REGISTROS EN COLA" EN ESTE SISTEMA), ASI QUE SE OFRECE
+      *    COMO PASO OPCIONAL; LOS TRES REPORTES DE PROFIN2U SE
+      *    GENERAN SIEMPRE SIN INTERVENCION DEL OPERADOR (PROFIN2U
+      *    "BATCH" OMITE SU MENU Y SUS ACCEPT DE RANGOS DE FECHA).
+           DISPLAY "PROCESO DE FIN DE DIA".
+           DISPLAY "GENERA, SIN INTERVENCION, LOS REPORTES DE".
+           DISPLAY "CLIENTES, TARJETAS, TARJETAS-FECHA Y RESUMEN.".
+           DISPLAY "DESEA CONTINUAR?:(S/N)".
+           ACCEPT WKS-DESC.
+           IF WKS-DESC NOT = "S"
+               STOP RUN.
+
+           DISPLAY "CAPTURAR CLIENTES NUEVOS ANTES DE LOS REPORTES?".
+           DISPLAY "(S/N, N SALTA ESTE PASO Y ES DESATENDIDO):".
+           ACCEPT WKS-DESC-CAP.
+           IF WKS-DESC-CAP = "S"
+               DISPLAY "PASO 1 DE 2: CAPTURA DE CLIENTES (GEN-INDR)"
+               MOVE "GEN-INDR" TO WKS-CMD
+               CALL "SYSTEM" USING WKS-CMD
+               DISPLAY "CAPTURA DE CLIENTES TERMINADA."
+           END-IF.
+
+           DISPLAY "PASO 2 DE 2: GENERACION DE REPORTES (PROFIN2U)".
+           MOVE "PROFIN2U BATCH" TO WKS-CMD.
+           CALL "SYSTEM" USING WKS-CMD.
+           DISPLAY "GENERACION DE REPORTES TERMINADA.".
+
+           DISPLAY "PROCESO DE FIN DE DIA COMPLETO.".
+           STOP RUN.
