@@ -0,0 +1,8 @@
+      *    REGISTRO DE BLOQUEO DE CLI-INDR/CLI-INDD (LOCK-CLI).
+      *    UN SOLO REGISTRO: GEN-INDR Y MAN-CLI LO ACTIVAN MIENTRAS
+      *    CAPTURAN O MODIFICAN CLIENTES, Y PROFIN2U LO REVISA ANTES
+      *    DE GENERAR REPORTES PARA NO LEER DATOS A MEDIO ACTUALIZAR.
+       01 REG-LOCK-CLI.
+           03 COD-LOCK-CLI    PIC 9.
+           03 LOCK-ACTIVO     PIC 9.
+           03 LOCK-PROGRAMA   PIC X(08).
