@@ -0,0 +1,6 @@
+      *    REGISTRO DE TARIFAS POR CLAVE DE TARJETA (TAR-TAB).
+      *    COMPARTIDO POR GEN-INDR, GEN-TAR Y MAN-CLI.
+       01 REG-TAR-TAB.
+           03 CLA-TAR-TAB   PIC 9.
+           03 NOM-TAR-TAB   PIC X(20).
+           03 ANUA-TAB      PIC 9(05)V99.
