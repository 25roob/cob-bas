@@ -0,0 +1,6 @@
+      *    REGISTRO DE CONTROL DEL TOTAL ACUMULADO DE CLIENTES
+      *    REPORTADOS POR REPORTE DE CLIENTES (TOT-CLI). UN SOLO
+      *    REGISTRO, USADO POR PROFIN2U.
+       01 REG-TOT-CLI.
+           03 COD-TOT-CLI   PIC 9.
+           03 TOT-CLI-GRAL  PIC 9(05).
