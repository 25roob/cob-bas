@@ -0,0 +1,6 @@
+      *    REGISTRO DE CONTROL DEL NUMERO DE CLIENTES ACTIVOS
+      *    EN CLI-INDR (CNT-CLI). UN SOLO REGISTRO, MANTENIDO POR
+      *    GEN-INDR (ALTA) Y MAN-CLI (BAJA), VERIFICADO POR PROFIN2U.
+       01 REG-CNT-CLI.
+           03 COD-CNT-CLI   PIC 9.
+           03 CNT-CLI-ACT   PIC 9(03).
