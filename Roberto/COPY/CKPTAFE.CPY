@@ -0,0 +1,10 @@
+      *    REGISTRO DE CHECKPOINT DEL REPORTE TARJETAS-FECHA (CKP-TAFE).
+      *    UN SOLO REGISTRO, USADO POR PROFIN2U PARA REANUDAR EL REPORTE
+      *    DESDE EL SIGUIENTE TIPO DE TARJETA SIN REPETIR LOS YA IMPRESOS.
+       01 REG-CKP-TAFE.
+           03 COD-CKP-TAFE     PIC 9.
+           03 CKP-ACTIVO       PIC 9.
+           03 CKP-TIPO         PIC X(20).
+           03 CKP-FEC-DESDE    PIC 9(08).
+           03 CKP-FEC-HASTA    PIC 9(08).
+           03 CKP-FEC-PROCESO  PIC 9(08).
