@@ -0,0 +1,11 @@
+      *    REGISTRO DE BITACORA DE CAMBIOS (HIST-CLI).
+      *    COMPARTIDO POR GEN-INDR Y MAN-CLI.
+      *    HIST-ACCION: "A" ALTA, "C" CAMBIO, "D" BAJA.
+       01 REG-HIST.
+           03 HIST-OPERADOR     PIC X(08).
+           03 HIST-FECHA        PIC 9(08).
+           03 HIST-HORA         PIC 9(06).
+           03 HIST-ACCION       PIC X.
+           03 HIST-ID-CLIENTE   PIC 9(03).
+           03 HIST-ANTES        PIC X(99).
+           03 HIST-DESPUES      PIC X(99).
