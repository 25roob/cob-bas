@@ -0,0 +1,13 @@
+      *    REGISTRO DE CLIENTE/TARJETA (CLI-INDR / CLI-INDD).
+      *    COMPARTIDO POR GEN-INDR, MAN-CLI Y LOS DEMAS PROGRAMAS
+      *    QUE ACCEDEN AL MISMO ARCHIVO INDEXADO.
+       01 REG-CLI.
+           03 ID-CLIENTE PIC 9(03).
+           03 NOM-CLI.
+               05 NOMBRE     PIC X(20).
+               05 APE-PAT    PIC X(20).
+               05 APE-MAT    PIC X(20).
+           03 CLA-TAR    PIC 9.
+           03 NOM-TAR    PIC X(20).
+           03 ANUA       PIC 9(05)V99.
+           03 FEC-ING    PIC 9(08).
